@@ -0,0 +1,465 @@
+      ******************************************************************
+      * Author:    VERONICA ALARCON
+      * Date:      2021-11-12
+      * Purpose:   MANTENIMIENTO BATCH DE PAISHAB.DAT Y PAISLAT.DAT A
+      *            PARTIR DE UN ARCHIVO DE TRANSACCIONES ALTA/CAMBIO/
+      *            BAJA POR COD-PAIS. GENERA LOS MAESTROS NUEVOS Y UN
+      *            LISTADO DE AUDITORIA CON LO QUE SE MODIFICO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTPAIS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+       FILE-CONTROL.
+           SELECT TRANSACC ASSIGN TO "PAISMANT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-TRANSACC.
+           SELECT MAEHAB-VIEJO ASSIGN TO "PAISHAB.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MAEHAB-VIEJO.
+           SELECT MAEHAB-NUEVO ASSIGN TO "PAISHABN.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MAEHAB-NUEVO.
+           SELECT MAELAT-VIEJO ASSIGN TO "PAISLAT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MAELAT-VIEJO.
+           SELECT MAELAT-NUEVO ASSIGN TO "PAISLATN.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MAELAT-NUEVO.
+           SELECT AUDITORIA ASSIGN TO "PAISAUD.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-AUDITORIA.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACC.
+           01  REG-TRANS.
+               05 T-TIPO-MOV          PIC X(01).
+                   88 T-ALTA                      VALUE 'A'.
+                   88 T-CAMBIO                    VALUE 'C'.
+                   88 T-BAJA                      VALUE 'D'.
+               05 T-COD-PAIS          PIC X(03).
+               05 T-DES-PAIS          PIC X(40).
+               05 T-HAB               PIC 9(09).
+       FD  MAEHAB-VIEJO.
+           01  REG-HAB-VIEJO.
+               05 VH-COD-PAIS         PIC X(03).
+               05 VH-HAB              PIC 9(09).
+       FD  MAEHAB-NUEVO.
+           01  REG-HAB-NUEVO.
+               05 NH-COD-PAIS         PIC X(03).
+               05 NH-HAB              PIC 9(09).
+       FD  MAELAT-VIEJO.
+           01  REG-LAT-VIEJO.
+               05 VL-COD-PAIS         PIC X(03).
+               05 VL-DES-PAIS         PIC X(40).
+       FD  MAELAT-NUEVO.
+           01  REG-LAT-NUEVO.
+               05 NL-COD-PAIS         PIC X(03).
+               05 NL-DES-PAIS         PIC X(40).
+       FD  AUDITORIA.
+           01  REG-AUDITORIA          PIC X(80).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS.
+           05  FS-TRANSACC             PIC X(02).
+                   88 FS-TRANSACC-OK               VALUE '00'.
+                   88 FS-TRANSACC-FIN              VALUE '10'.
+           05  FS-MAEHAB-VIEJO         PIC X(02).
+                   88 FS-MAEHAB-VIEJO-OK           VALUE '00'.
+                   88 FS-MAEHAB-VIEJO-FIN          VALUE '10'.
+           05  FS-MAEHAB-NUEVO         PIC X(02).
+                   88 FS-MAEHAB-NUEVO-OK           VALUE '00'.
+           05  FS-MAELAT-VIEJO         PIC X(02).
+                   88 FS-MAELAT-VIEJO-OK           VALUE '00'.
+                   88 FS-MAELAT-VIEJO-FIN          VALUE '10'.
+           05  FS-MAELAT-NUEVO         PIC X(02).
+                   88 FS-MAELAT-NUEVO-OK           VALUE '00'.
+           05  FS-AUDITORIA            PIC X(02).
+                   88 FS-AUDITORIA-OK              VALUE '00'.
+       01  WSS-CLAVES.
+           05 WSS-CLAVE-TRANS          PIC X(03).
+           05 WSS-CLAVE-MAESTRO        PIC X(03).
+       01  WSS-LINEA-AUDITORIA         PIC X(80).
+       01  WSS-TOTALES-CONTROL.
+           05 WSS-ALTAS                PIC 9(04).
+           05 WSS-CAMBIOS               PIC 9(04).
+           05 WSS-BAJAS                PIC 9(04).
+           05 WSS-RECHAZOS-TRANS        PIC 9(04).
+           05 WSS-ALTAS-LAT             PIC 9(04).
+           05 WSS-CAMBIOS-LAT           PIC 9(04).
+           05 WSS-BAJAS-LAT             PIC 9(04).
+           05 WSS-RECHAZOS-TRANS-LAT    PIC 9(04).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESA-PAISHAB
+           PERFORM 3000-PROCESA-PAISLAT
+           PERFORM 9000-FINALIZAR
+           .
+
+      *-----------------------------------------------------------------
+      *    ABRO EL ARCHIVO DE AUDITORIA (COMUN A LAS DOS PASADAS)
+      *-----------------------------------------------------------------
+       1000-INICIO.
+           INITIALIZE WSS-TOTALES-CONTROL
+
+           OPEN OUTPUT AUDITORIA
+           IF NOT FS-AUDITORIA-OK
+               DISPLAY 'ERROR APERTURA AUDITORIA FS: ' FS-AUDITORIA
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF
+
+           MOVE '-- AUDITORIA DE MANTENIMIENTO DE PAISES --'
+                TO REG-AUDITORIA
+           WRITE REG-AUDITORIA
+           .
+       1000-INICIO-EXIT. EXIT.
+
+      *-----------------------------------------------------------------
+      *    PASADA 1: ACTUALIZO PAISHAB.DAT (A1-COD-PAIS / A1-HAB)
+      *-----------------------------------------------------------------
+       2000-PROCESA-PAISHAB.
+           PERFORM 2100-APERTURA-PAISHAB
+           PERFORM 2110-LECTURA-TRANS
+           PERFORM 2120-LECTURA-MAEHAB
+
+           PERFORM 2200-ACTUALIZA-PAISHAB
+               UNTIL FS-TRANSACC-FIN AND FS-MAEHAB-VIEJO-FIN
+
+           CLOSE TRANSACC
+           CLOSE MAEHAB-VIEJO
+           CLOSE MAEHAB-NUEVO
+           .
+       2000-PROCESA-PAISHAB-EXIT. EXIT.
+
+       2100-APERTURA-PAISHAB.
+           OPEN INPUT TRANSACC
+           IF NOT FS-TRANSACC-OK
+               DISPLAY 'ERROR APERTURA TRANSACC FS: ' FS-TRANSACC
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF
+
+           OPEN INPUT MAEHAB-VIEJO
+           IF NOT FS-MAEHAB-VIEJO-OK
+               DISPLAY 'ERROR APERTURA MAEHAB-VIEJO FS: '
+                        FS-MAEHAB-VIEJO
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF
+
+           OPEN OUTPUT MAEHAB-NUEVO
+           IF NOT FS-MAEHAB-NUEVO-OK
+               DISPLAY 'ERROR APERTURA MAEHAB-NUEVO FS: '
+                        FS-MAEHAB-NUEVO
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF
+           .
+       2100-APERTURA-PAISHAB-EXIT. EXIT.
+
+       2110-LECTURA-TRANS.
+           READ TRANSACC
+           EVALUATE TRUE
+               WHEN FS-TRANSACC-OK
+                   MOVE T-COD-PAIS TO WSS-CLAVE-TRANS
+               WHEN FS-TRANSACC-FIN
+                   MOVE HIGH-VALUE TO WSS-CLAVE-TRANS
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA TRANSACC FS: ' FS-TRANSACC
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-FINALIZAR
+           END-EVALUATE
+           .
+       2110-LECTURA-TRANS-EXIT. EXIT.
+
+       2120-LECTURA-MAEHAB.
+           READ MAEHAB-VIEJO
+           EVALUATE TRUE
+               WHEN FS-MAEHAB-VIEJO-OK
+                   MOVE VH-COD-PAIS TO WSS-CLAVE-MAESTRO
+               WHEN FS-MAEHAB-VIEJO-FIN
+                   MOVE HIGH-VALUE TO WSS-CLAVE-MAESTRO
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA MAEHAB-VIEJO FS: '
+                            FS-MAEHAB-VIEJO
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-FINALIZAR
+           END-EVALUATE
+           .
+       2120-LECTURA-MAEHAB-EXIT. EXIT.
+
+       2200-ACTUALIZA-PAISHAB.
+           EVALUATE TRUE
+               WHEN WSS-CLAVE-TRANS < WSS-CLAVE-MAESTRO
+      *            TRANSACCION SIN MAESTRO: SOLO VALE UNA ALTA
+                   IF T-ALTA
+                       MOVE T-COD-PAIS TO NH-COD-PAIS
+                       MOVE T-HAB      TO NH-HAB
+                       WRITE REG-HAB-NUEVO
+                       ADD 1 TO WSS-ALTAS
+                       STRING 'ALTA  PAISHAB COD-PAIS: ' T-COD-PAIS
+                              DELIMITED BY SIZE
+                              INTO WSS-LINEA-AUDITORIA
+                       PERFORM 8000-GRABO-AUDITORIA
+                   ELSE
+                       ADD 1 TO WSS-RECHAZOS-TRANS
+                       STRING 'RECHAZADA PAISHAB COD-PAIS: ' T-COD-PAIS
+                              ' (NO EXISTE EL PAIS)'
+                              DELIMITED BY SIZE
+                              INTO WSS-LINEA-AUDITORIA
+                       PERFORM 8000-GRABO-AUDITORIA
+                   END-IF
+                   PERFORM 2110-LECTURA-TRANS
+
+               WHEN WSS-CLAVE-TRANS > WSS-CLAVE-MAESTRO
+      *            MAESTRO SIN TRANSACCION: PASA IGUAL AL NUEVO MAESTRO
+                   MOVE REG-HAB-VIEJO TO REG-HAB-NUEVO
+                   WRITE REG-HAB-NUEVO
+                   PERFORM 2120-LECTURA-MAEHAB
+
+               WHEN OTHER
+      *            CLAVES IGUALES
+                   IF T-ALTA
+                       ADD 1 TO WSS-RECHAZOS-TRANS
+                       STRING 'RECHAZADA PAISHAB COD-PAIS: ' T-COD-PAIS
+                              ' (YA EXISTE)'
+                              DELIMITED BY SIZE
+                              INTO WSS-LINEA-AUDITORIA
+                       PERFORM 8000-GRABO-AUDITORIA
+                       MOVE REG-HAB-VIEJO TO REG-HAB-NUEVO
+                       WRITE REG-HAB-NUEVO
+                   ELSE
+                       IF T-CAMBIO
+                           MOVE T-COD-PAIS TO NH-COD-PAIS
+                           MOVE T-HAB      TO NH-HAB
+                           WRITE REG-HAB-NUEVO
+                           ADD 1 TO WSS-CAMBIOS
+                           STRING 'CAMBIO PAISHAB COD-PAIS: ' T-COD-PAIS
+                                  DELIMITED BY SIZE
+                                  INTO WSS-LINEA-AUDITORIA
+                           PERFORM 8000-GRABO-AUDITORIA
+                       ELSE
+                           IF T-BAJA
+      *                        BAJA: NO ESCRIBO EL REGISTRO EN EL NUEVO
+                               ADD 1 TO WSS-BAJAS
+                               STRING 'BAJA  PAISHAB COD-PAIS: '
+                                      T-COD-PAIS
+                                      DELIMITED BY SIZE
+                                      INTO WSS-LINEA-AUDITORIA
+                               PERFORM 8000-GRABO-AUDITORIA
+                           ELSE
+                               MOVE REG-HAB-VIEJO TO REG-HAB-NUEVO
+                               WRITE REG-HAB-NUEVO
+                               ADD 1 TO WSS-RECHAZOS-TRANS
+                               STRING 'RECHAZADA PAISHAB COD-PAIS: '
+                                      T-COD-PAIS
+                                      ' (TIPO-MOV INVALIDO)'
+                                      DELIMITED BY SIZE
+                                      INTO WSS-LINEA-AUDITORIA
+                               PERFORM 8000-GRABO-AUDITORIA
+                           END-IF
+                       END-IF
+                   END-IF
+                   PERFORM 2110-LECTURA-TRANS
+                   PERFORM 2120-LECTURA-MAEHAB
+           END-EVALUATE
+           .
+       2200-ACTUALIZA-PAISHAB-EXIT. EXIT.
+
+      *-----------------------------------------------------------------
+      *    PASADA 2: ACTUALIZO PAISLAT.DAT (A2-COD-PAIS / A2-DES-PAIS)
+      *-----------------------------------------------------------------
+       3000-PROCESA-PAISLAT.
+           PERFORM 3100-APERTURA-PAISLAT
+           PERFORM 3110-LECTURA-TRANS
+           PERFORM 3120-LECTURA-MAELAT
+
+           PERFORM 3200-ACTUALIZA-PAISLAT
+               UNTIL FS-TRANSACC-FIN AND FS-MAELAT-VIEJO-FIN
+
+           CLOSE TRANSACC
+           CLOSE MAELAT-VIEJO
+           CLOSE MAELAT-NUEVO
+           .
+       3000-PROCESA-PAISLAT-EXIT. EXIT.
+
+       3100-APERTURA-PAISLAT.
+           OPEN INPUT TRANSACC
+           IF NOT FS-TRANSACC-OK
+               DISPLAY 'ERROR APERTURA TRANSACC FS: ' FS-TRANSACC
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF
+
+           OPEN INPUT MAELAT-VIEJO
+           IF NOT FS-MAELAT-VIEJO-OK
+               DISPLAY 'ERROR APERTURA MAELAT-VIEJO FS: '
+                        FS-MAELAT-VIEJO
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF
+
+           OPEN OUTPUT MAELAT-NUEVO
+           IF NOT FS-MAELAT-NUEVO-OK
+               DISPLAY 'ERROR APERTURA MAELAT-NUEVO FS: '
+                        FS-MAELAT-NUEVO
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF
+           .
+       3100-APERTURA-PAISLAT-EXIT. EXIT.
+
+       3110-LECTURA-TRANS.
+           READ TRANSACC
+           EVALUATE TRUE
+               WHEN FS-TRANSACC-OK
+                   MOVE T-COD-PAIS TO WSS-CLAVE-TRANS
+               WHEN FS-TRANSACC-FIN
+                   MOVE HIGH-VALUE TO WSS-CLAVE-TRANS
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA TRANSACC FS: ' FS-TRANSACC
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-FINALIZAR
+           END-EVALUATE
+           .
+       3110-LECTURA-TRANS-EXIT. EXIT.
+
+       3120-LECTURA-MAELAT.
+           READ MAELAT-VIEJO
+           EVALUATE TRUE
+               WHEN FS-MAELAT-VIEJO-OK
+                   MOVE VL-COD-PAIS TO WSS-CLAVE-MAESTRO
+               WHEN FS-MAELAT-VIEJO-FIN
+                   MOVE HIGH-VALUE TO WSS-CLAVE-MAESTRO
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA MAELAT-VIEJO FS: '
+                            FS-MAELAT-VIEJO
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-FINALIZAR
+           END-EVALUATE
+           .
+       3120-LECTURA-MAELAT-EXIT. EXIT.
+
+       3200-ACTUALIZA-PAISLAT.
+           EVALUATE TRUE
+               WHEN WSS-CLAVE-TRANS < WSS-CLAVE-MAESTRO
+      *            TRANSACCION SIN MAESTRO: SOLO VALE UNA ALTA
+                   IF T-ALTA
+                       MOVE T-COD-PAIS  TO NL-COD-PAIS
+                       MOVE T-DES-PAIS  TO NL-DES-PAIS
+                       WRITE REG-LAT-NUEVO
+                       ADD 1 TO WSS-ALTAS-LAT
+                       STRING 'ALTA  PAISLAT COD-PAIS: ' T-COD-PAIS
+                              DELIMITED BY SIZE
+                              INTO WSS-LINEA-AUDITORIA
+                       PERFORM 8000-GRABO-AUDITORIA
+                   ELSE
+                       ADD 1 TO WSS-RECHAZOS-TRANS-LAT
+                       STRING 'RECHAZADA PAISLAT COD-PAIS: ' T-COD-PAIS
+                              ' (NO EXISTE EL PAIS)'
+                              DELIMITED BY SIZE
+                              INTO WSS-LINEA-AUDITORIA
+                       PERFORM 8000-GRABO-AUDITORIA
+                   END-IF
+                   PERFORM 3110-LECTURA-TRANS
+
+               WHEN WSS-CLAVE-TRANS > WSS-CLAVE-MAESTRO
+      *            MAESTRO SIN TRANSACCION: PASA IGUAL AL NUEVO MAESTRO
+                   MOVE REG-LAT-VIEJO TO REG-LAT-NUEVO
+                   WRITE REG-LAT-NUEVO
+                   PERFORM 3120-LECTURA-MAELAT
+
+               WHEN OTHER
+      *            CLAVES IGUALES
+                   IF T-ALTA
+                       ADD 1 TO WSS-RECHAZOS-TRANS-LAT
+                       STRING 'RECHAZADA PAISLAT COD-PAIS: ' T-COD-PAIS
+                              ' (YA EXISTE)'
+                              DELIMITED BY SIZE
+                              INTO WSS-LINEA-AUDITORIA
+                       PERFORM 8000-GRABO-AUDITORIA
+                       MOVE REG-LAT-VIEJO TO REG-LAT-NUEVO
+                       WRITE REG-LAT-NUEVO
+                   ELSE
+                       IF T-CAMBIO
+                           MOVE T-COD-PAIS  TO NL-COD-PAIS
+                           MOVE T-DES-PAIS  TO NL-DES-PAIS
+                           WRITE REG-LAT-NUEVO
+                           ADD 1 TO WSS-CAMBIOS-LAT
+                           STRING 'CAMBIO PAISLAT COD-PAIS: ' T-COD-PAIS
+                                  DELIMITED BY SIZE
+                                  INTO WSS-LINEA-AUDITORIA
+                           PERFORM 8000-GRABO-AUDITORIA
+                       ELSE
+                           IF T-BAJA
+      *                        BAJA: NO ESCRIBO EL REGISTRO EN EL NUEVO
+                               ADD 1 TO WSS-BAJAS-LAT
+                               STRING 'BAJA  PAISLAT COD-PAIS: '
+                                      T-COD-PAIS
+                                      DELIMITED BY SIZE
+                                      INTO WSS-LINEA-AUDITORIA
+                               PERFORM 8000-GRABO-AUDITORIA
+                           ELSE
+                               MOVE REG-LAT-VIEJO TO REG-LAT-NUEVO
+                               WRITE REG-LAT-NUEVO
+                               ADD 1 TO WSS-RECHAZOS-TRANS-LAT
+                               STRING 'RECHAZADA PAISLAT COD-PAIS: '
+                                      T-COD-PAIS
+                                      ' (TIPO-MOV INVALIDO)'
+                                      DELIMITED BY SIZE
+                                      INTO WSS-LINEA-AUDITORIA
+                               PERFORM 8000-GRABO-AUDITORIA
+                           END-IF
+                       END-IF
+                   END-IF
+                   PERFORM 3110-LECTURA-TRANS
+                   PERFORM 3120-LECTURA-MAELAT
+           END-EVALUATE
+           .
+       3200-ACTUALIZA-PAISLAT-EXIT. EXIT.
+
+      *-----------------------------------------------------------------
+      *    ESCRIBO UNA LINEA EN EL LISTADO DE AUDITORIA
+      *-----------------------------------------------------------------
+       8000-GRABO-AUDITORIA.
+           MOVE WSS-LINEA-AUDITORIA TO REG-AUDITORIA
+           WRITE REG-AUDITORIA
+           MOVE SPACES TO WSS-LINEA-AUDITORIA
+           .
+       8000-GRABO-AUDITORIA-EXIT. EXIT.
+
+      *-----------------------------------------------------------------
+      *    CIERRO Y DISPLAYO TOTALES DE CONTROL
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+           PERFORM 9100-TOTALES-DE-CONTROL
+           CLOSE AUDITORIA
+           STOP RUN
+           .
+       9000-FINALIZAR-EXIT. EXIT.
+
+       9100-TOTALES-DE-CONTROL.
+           DISPLAY '-------------------------------'
+           DISPLAY '- ALTAS PAISHAB: '            WSS-ALTAS
+           DISPLAY '- CAMBIOS PAISHAB: '          WSS-CAMBIOS
+           DISPLAY '- BAJAS PAISHAB: '            WSS-BAJAS
+           DISPLAY '- TRANS. RECHAZADAS PAISHAB: ' WSS-RECHAZOS-TRANS
+           DISPLAY '- ALTAS PAISLAT: '            WSS-ALTAS-LAT
+           DISPLAY '- CAMBIOS PAISLAT: '          WSS-CAMBIOS-LAT
+           DISPLAY '- BAJAS PAISLAT: '            WSS-BAJAS-LAT
+           DISPLAY '- TRANS. RECHAZADAS PAISLAT: '
+                    WSS-RECHAZOS-TRANS-LAT
+           DISPLAY '-------------------------------'
+
+           IF RETURN-CODE = 0
+              AND (WSS-RECHAZOS-TRANS > 0 OR WSS-RECHAZOS-TRANS-LAT > 0)
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           .
+       9100-TOTALES-DE-CONTROL-EXIT. EXIT.
