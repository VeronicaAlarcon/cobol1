@@ -4,6 +4,88 @@
       * Purpose:   CORTE DE CONTROL POR SUCURSAL Y POR PAIS, QUE INFORMA
       *            CANT DE CUENTAS Y SALDO. LO DEJA GRABADO EN AL ARCH
       *            DE SALIDA BAJO LOS REGISTROS DE ESA SUCURSAR/PAIS
+      * Modificaciones:
+      *   2021-11-05  - REPORTE DE CORTE FORMATEADO Y PAGINADO, CON
+      *                 ENCABEZADO, FECHA DE CORRIDA Y TOTAL GENERAL.
+      *                 LAS LINEAS ORIGINALES DE CUENTAS.TXT PASAN A UN
+      *                 ARCHIVO DE DETALLE APARTE (CTADET.DAT), Y EL
+      *                 REPORTE DE CORTE PASA A CORTOT.DAT PARA NO
+      *                 PISAR EL TOTALES.DAT QUE GENERA APAREO.
+      *   2021-12-17  - CHECKPOINT/REINICIO: AL CERRAR CADA SUCURSAL SE
+      *                 GRABA EL AVANCE EN CORTECKP.DAT (LA CLAVE DE LA
+      *                 ULTIMA CUENTA YA GRABADA EN LOS ARCHIVOS DE
+      *                 SALIDA, MAS LOS ACUMULADORES Y EL PAGINADO DEL
+      *                 REPORTE). SI LA CORRIDA SE CORTA, EL PROXIMO
+      *                 ARRANQUE LO DETECTA, SALTEA LO YA GRABADO Y
+      *                 CONTINUA LOS ARCHIVOS DE SALIDA DESDE AHI. EL
+      *                 CHECKPOINT ES POR SUCURSAL COMPLETA PARA QUE
+      *                 NUNCA QUEDE UNA CUENTA YA ESCRITA POR DELANTE
+      *                 DEL PUNTO DE REINICIO (LO QUE DUPLICARIA
+      *                 LINEAS AL REANUDAR).
+      *   2022-02-11  - BITACORA DE CORRIDAS: CADA EJECUCION AGREGA UNA
+      *                 LINEA A CORTELOG.DAT CON FECHA/HORA, ARCHIVO DE
+      *                 ENTRADA Y LOS TOTALES DE CONTROL, PARA PODER
+      *                 PROBAR DESPUES CUANTOS REGISTROS PROCESO UNA
+      *                 CORRIDA DETERMINADA SIN HABER GUARDADO LA SALIDA
+      *                 DE CONSOLA EN SU MOMENTO.
+      *   2022-02-18  - EL PROGRAMA DEVUELVE RETURN-CODE AL JOB: 0 SIN
+      *                 NOVEDAD, 4 SI TERMINO CON RECHAZOS (WSS-ERROR
+      *                 MAYOR A CERO) Y 8 SI ABORTO POR UN ERROR FATAL
+      *                 (9050-ERROR-FATAL), PARA QUE EL JCL QUE ENCADENA
+      *                 APAREO/CORTE2 PUEDA CONDICIONAR LOS PASOS
+      *                 SIGUIENTES AL RESULTADO DE ESTE.
+      *   2022-03-01  - CTA-SALDO Y LOS ACUMULADORES DE SALDO PASAN A
+      *                 LLEVAR DOS DECIMALES IMPLICITOS (CENTAVOS). EL
+      *                 REPORTE MUESTRA LA MONEDA DE CADA PAIS AL LADO
+      *                 DE SU SALDO (WSS-MONEDA-PAIS, TOMADA DE LA
+      *                 PRIMERA CUENTA DEL PAIS); COMO EL TOTAL GENERAL
+      *                 SUMA SALDOS DE PAISES CON MONEDAS DISTINTAS, SE
+      *                 IMPRIME MARCADO 'VAR' EN VEZ DE UN CODIGO UNICO.
+      *   2022-03-15  - LAS LINEAS DE CANTIDAD/SALDO POR SUCURSAL AHORA
+      *                 MUESTRAN EL NOMBRE DE LA SUCURSAL, TOMADO DE UN
+      *                 NUEVO MAESTRO SUCURSALES.DAT (COD-SUC/NOMBRE/
+      *                 DIRECCION/REGION) CARGADO EN TABLA AL INICIO
+      *                 (WSS-TABLA-SUC), IGUAL QUE LA TABLA DE HISTORIA
+      *                 DE APAREO. UN CODIGO DE SUCURSAL SIN MAESTRO
+      *                 IMPRIME 'SUCURSAL DESCONOCIDA'. EL REPORTE PASA
+      *                 DE 80 A 100 BYTES PARA AGREGAR LA COLUMNA. DE
+      *                 PASO SE CORRIGE UN DEFECTO DE LA MODIFICACION
+      *                 ANTERIOR: REG-DETALLE/R-LINEA-ORIGINAL/
+      *                 F-LINEA-ORIGINAL HABIAN QUEDADO EN X(63) Y
+      *                 RECORTABAN LA MONEDA (CTA-MONEDA) DE CADA LINEA
+      *                 GRABADA EN CTADET/RECHAZOS/FUERASEC; PASAN A
+      *                 X(66) IGUAL QUE EL REGISTRO DE CUENTASC.CPY.
+      *   2022-03-22  - NUEVO SALDOS.DAT: UN REGISTRO POR PAIS Y UNO POR
+      *                 SUCURSAL CON CLAVE NUMERICA (COD-PAIS/COD-SUC),
+      *                 CANTIDAD, SALDO Y MONEDA, GRABADO EN PARALELO AL
+      *                 REPORTE IMPRESO. SIRVE DE ENTRADA A CONSULTA.CBL
+      *                 PARA QUE SUCURSALES CONSULTEN SUS PROPIOS
+      *                 NUMEROS SIN TENER QUE INTERPRETAR CORTOT.DAT.
+      *   2022-04-05  - CUENTAS.TXT PASA DE LINE SEQUENTIAL A INDEXED,
+      *                 CON CLAVE CTA-PAIS+CTA-SUCURSAL+CTA-NUM-CUENTA
+      *                 (CTA-CLAVE-CUENTA), PARA QUE EL NUEVO CTADIR.CBL
+      *                 PUEDA LEER UNA CUENTA PUNTUAL SIN BARRER TODO EL
+      *                 ARCHIVO. LA LECTURA SECUENCIAL DE CORTE2 SIGUE
+      *                 RECORRIENDO EL ARCHIVO EN ORDEN ASCENDENTE DE
+      *                 CLAVE, PERO CON ACCESS MODE DYNAMIC HAY QUE
+      *                 PEDIRLO EXPLICITO CON READ ENTRADA1 NEXT RECORD:
+      *                 UN READ SIN NEXT RECORD SOBRE UN ARCHIVO DYNAMIC
+      *                 ES UNA LECTURA DIRECTA POR CTA-CLAVE-CUENTA, NO
+      *                 UNA LECTURA SECUENCIAL.
+      *   2022-04-12  - CORREGIDOS DOS DEFECTOS: (1) EN UN REINICIO,
+      *                 WSS-LEIDOS SE RESTAURABA DESDE EL CHECKPOINT Y
+      *                 LUEGO SE VOLVIA A SUMAR POR CADA REGISTRO
+      *                 SALTEADO HASTA LLEGAR AL PUNTO DE REINICIO,
+      *                 DUPLICANDO EL CONTADOR EN LOS TOTALES DE CONTROL
+      *                 Y EN CORTELOG.DAT; AHORA WSS-SW-SALTEANDO INDICA
+      *                 CUANDO 5000-LECTURA-ARCH ESTA LEYENDO REGISTROS
+      *                 YA CONTADOS EN LA CORRIDA ANTERIOR Y OMITE LA
+      *                 SUMA MIENTRAS DURA EL SALTEO. (2) WSS-TEXTO
+      *                 ERA X(35) Y RECORTABA LOS LITERALES MAS LARGOS
+      *                 DE LOS TOTALES GENERALES (POR EJEMPLO, '-TOTAL
+      *                 GENERAL SALDO TODOS LOS PAISES: ' QUEDABA
+      *                 CORTADO EN EL REPORTE); PASA A X(40), IGUAL AL
+      *                 CAMPO WSS-REP-TEXTO AL QUE SE COPIA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CORTE2.
@@ -12,19 +94,82 @@
       ******************************************************************
        FILE-CONTROL.
            SELECT ENTRADA1 ASSIGN TO "cuentas.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE-CUENTA
+                   SOURCE IS CTA-PAIS CTA-SUCURSAL CTA-NUM-CUENTA
            FILE STATUS FS-ENTRADA1.
-           SELECT TOTALES ASSIGN TO "TOTALES.dat"
+           SELECT REPORTE ASSIGN TO "CORTOT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-REPORTE.
+           SELECT DETALLE ASSIGN TO "CTADET.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-DETALLE.
+           SELECT RECHAZOS ASSIGN TO "RECHAZOS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-RECHAZOS.
+           SELECT FUERASEC ASSIGN TO "FUERASEC.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-FUERASEC.
+           SELECT CHECKPOINT ASSIGN TO "CORTECKP.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-CHECKPOINT.
+           SELECT BITACORA ASSIGN TO "CORTELOG.dat"
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS FS-TOTALES.
+           FILE STATUS FS-BITACORA.
+           SELECT MAESTRO-SUC ASSIGN TO "SUCURSALES.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MAESTRO-SUC.
+           SELECT SALDOS ASSIGN TO "SALDOS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALDOS.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADA1.
            01  REG-ENTRADA1.
                COPY CUENTASC.
-       FD  TOTALES.
-           01  REG-TOTALES     PIC X(45).
+       FD  REPORTE.
+           01  REG-REPORTE         PIC X(100).
+       FD  DETALLE.
+           01  REG-DETALLE         PIC X(66).
+       FD  RECHAZOS.
+           01  REG-RECHAZO.
+               05 R-LINEA-ORIGINAL PIC X(66).
+               05 R-MOTIVO         PIC X(30).
+       FD  FUERASEC.
+           01  REG-FUERASEC.
+               05 F-LINEA-ORIGINAL PIC X(66).
+               05 F-MOTIVO         PIC X(30).
+       FD  CHECKPOINT.
+           01  REG-CHECKPOINT.
+               05 CKP-CLAVE             PIC X(05).
+               05 CKP-GRAN-CANT         PIC 9(06).
+               05 CKP-GRAN-SALDO        PIC 9(08)V99.
+               05 CKP-LEIDOS            PIC 9(04).
+               05 CKP-GRABADOS          PIC 9(04).
+               05 CKP-ERROR             PIC 9(04).
+               05 CKP-PAGINA            PIC 9(03).
+               05 CKP-LINEAS-IMPRESAS   PIC 9(03).
+               05 CKP-ULT-PAIS          PIC X(03).
+               05 CKP-CANT-X-PAIS       PIC 9(03).
+               05 CKP-SALDO-PAIS        PIC 9(08)V99.
+               05 CKP-MONEDA-PAIS       PIC X(03).
+       FD  BITACORA.
+           01  REG-BITACORA         PIC X(100).
+       FD  MAESTRO-SUC.
+           01  REG-MAESTRO-SUC.
+               05 MS-COD-SUC        PIC 9(02).
+               05 MS-NOMBRE         PIC X(20).
+               05 MS-DIRECCION      PIC X(30).
+               05 MS-REGION         PIC X(03).
+       FD  SALDOS.
+           01  REG-SALDOS.
+               05 SD-COD-PAIS       PIC X(03).
+               05 SD-COD-SUC        PIC 9(02).
+               05 SD-CANTIDAD       PIC 9(06).
+               05 SD-SALDO          PIC 9(09)V99.
+               05 SD-MONEDA         PIC X(03).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
@@ -32,28 +177,182 @@
            05  FS-ENTRADA1             PIC X(02).
                    88  FS-ENTRADA1-OK              VALUE '00'.
                    88  FS-ENTRADA1-FIN             VALUE '10'.
-           05  FS-TOTALES              PIC X(02).
-                   88 FS-TOTALES-OK                VALUE '00'.
+           05  FS-REPORTE              PIC X(02).
+                   88 FS-REPORTE-OK                VALUE '00'.
+           05  FS-DETALLE              PIC X(02).
+                   88 FS-DETALLE-OK                VALUE '00'.
+           05  FS-RECHAZOS             PIC X(02).
+                   88 FS-RECHAZOS-OK               VALUE '00'.
+           05  FS-FUERASEC             PIC X(02).
+                   88 FS-FUERASEC-OK               VALUE '00'.
+           05  FS-CHECKPOINT           PIC X(02).
+                   88 FS-CHECKPOINT-OK             VALUE '00'.
+                   88 FS-CHECKPOINT-FIN            VALUE '10'.
+                   88 FS-CHECKPOINT-NO-EXISTE      VALUE '35'.
+           05  FS-BITACORA              PIC X(02).
+                   88 FS-BITACORA-OK               VALUE '00'.
+                   88 FS-BITACORA-NO-EXISTE        VALUE '35'.
+           05  FS-MAESTRO-SUC           PIC X(02).
+                   88 FS-MAESTRO-SUC-OK             VALUE '00'.
+                   88 FS-MAESTRO-SUC-FIN            VALUE '10'.
+           05  FS-SALDOS                PIC X(02).
+                   88 FS-SALDOS-OK                  VALUE '00'.
+       01  WSS-SW-TOTAL-TIPO           PIC X(01).
+           88 WSS-ES-CANTIDAD                      VALUE 'C'.
+           88 WSS-ES-SALDO                         VALUE 'S'.
+       01  WSS-SW-CUENTA               PIC X(01).
+           88 WSS-CUENTA-VALIDA                    VALUE 'S'.
+           88 WSS-CUENTA-INVALIDA                  VALUE 'N'.
+       01  WSS-MOTIVO-RECHAZO          PIC X(30).
+      *-----------------------------------------------------------------*
+      *    TABLA DE SUCURSALES (SUCURSALES.DAT) PARA IMPRIMIR EL NOMBRE
+      *    DE LA SUCURSAL EN LUGAR DE SOLO EL CODIGO
+      *-----------------------------------------------------------------*
+       01  WSS-TABLA-SUC.
+           05 WSS-SUC-CANT             PIC 9(03) VALUE 0.
+           05 WSS-SUC-ENTRY OCCURS 1 TO 100 TIMES
+                              DEPENDING ON WSS-SUC-CANT
+                              INDEXED BY WSS-SUC-IDX.
+               10 WSS-SUC-COD          PIC 9(02).
+               10 WSS-SUC-NOMBRE       PIC X(20).
+       01  WSS-SUC-NOMBRE-DESC         PIC X(20).
+      *-----------------------------------------------------------------*
+      *    CONTROL DE SECUENCIA DE CUENTAS.TXT (PAIS/SUCURSAL ASCENDENTE)
+      *-----------------------------------------------------------------*
+       01  WSS-CLAVE-ANTERIOR          PIC X(05) VALUE LOW-VALUES.
+       01  WSS-CLAVE-ACTUAL.
+           05 WSS-CLAVE-ACT-PAIS       PIC X(03).
+           05 WSS-CLAVE-ACT-SUC        PIC 9(02).
+       01  WSS-CLAVE-ULT-PROCESADA.
+           05 WSS-ULT-PROC-PAIS        PIC X(03).
+           05 WSS-ULT-PROC-SUC         PIC 9(02).
+      *-----------------------------------------------------------------*
+      *    CHECKPOINT / REINICIO
+      *-----------------------------------------------------------------*
+       01  WSS-SW-REINICIO             PIC X(01).
+           88 WSS-ES-REINICIO                      VALUE 'S'.
+           88 WSS-ES-INICIAL                       VALUE 'N'.
+       01  WSS-SW-SALTEANDO            PIC X(01) VALUE 'N'.
+           88 WSS-SALTEANDO-CHECKPOINT             VALUE 'S'.
+           88 WSS-NO-SALTEANDO-CHECKPOINT          VALUE 'N'.
+       01  WSS-CLAVE-CHECKPOINT        PIC X(05).
+       01  WSS-CKPT-CONTROL.
+           05 WSS-CKPT-CONTADOR        PIC 9(04) VALUE 0.
+           05 WSS-CKPT-INTERVALO       PIC 9(04) VALUE 1.
+       01  WSS-CHECKPOINT-DATA.
+           05 WSS-CKPT-GRAN-CANT       PIC 9(06).
+           05 WSS-CKPT-GRAN-SALDO      PIC 9(08)V99.
+           05 WSS-CKPT-LEIDOS          PIC 9(04).
+           05 WSS-CKPT-GRABADOS        PIC 9(04).
+           05 WSS-CKPT-ERROR           PIC 9(04).
+           05 WSS-CKPT-PAGINA          PIC 9(03).
+           05 WSS-CKPT-LINEAS-IMPRESAS PIC 9(03).
+           05 WSS-CKPT-ULT-PAIS        PIC X(03).
+           05 WSS-CKPT-CANT-X-PAIS     PIC 9(03).
+           05 WSS-CKPT-SALDO-PAIS      PIC 9(08)V99.
+           05 WSS-CKPT-MONEDA-PAIS     PIC X(03).
        01  WSS-VARIABLES.
            05 CORTE.
                10 WSS-ULT-PAIS         PIC X(03).
                10 WSS-ULT-SUC          PIC 9(02).
                10 WSS-CANT-X-PAIS      PIC 9(03).
                10 WSS-CANT-X-SUC       PIC 9(03).
-               10 WSS-SALDO-SUC        PIC 9(09).
-               10 WSS-SALDO-PAIS       PIC 9(10).
+               10 WSS-SALDO-SUC        PIC 9(07)V99.
+               10 WSS-SALDO-PAIS       PIC 9(08)V99.
+               10 WSS-MONEDA-PAIS      PIC X(03).
            05 WSS-SALIDA.
-               10 WSS-TEXTO            PIC X(35).
-               10 WSS-TOTAL            PIC 9(10).
+               10 WSS-TEXTO            PIC X(40).
+               10 WSS-TOTAL            PIC 9(08)V99.
+               10 WSS-MONEDA           PIC X(03).
+               10 WSS-SUCURSAL-NOMBRE  PIC X(20).
+           05 WSS-GRAN-TOTAL.
+               10 WSS-GRAN-CANT        PIC 9(06).
+               10 WSS-GRAN-SALDO       PIC 9(08)V99.
            05 WSS-TOTALES-CONTROL.
                10 WSS-LEIDOS           PIC 9(04).
                10 WSS-GRABADOS         PIC 9(04).
                10 WSS-ERROR            PIC 9(04).
+      *-----------------------------------------------------------------*
+      *    AREA DE FECHA DE CORRIDA
+      *-----------------------------------------------------------------*
+       01  WSS-FECHA-EJECUCION.
+           05 WSS-FECHA-EJEC-AAAA      PIC 9(04).
+           05 WSS-FECHA-EJEC-MM        PIC 9(02).
+           05 WSS-FECHA-EJEC-DD        PIC 9(02).
+       01  WSS-FECHA-IMPRESION.
+           05 WSS-FECHA-IMP-DD         PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE '/'.
+           05 WSS-FECHA-IMP-MM         PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE '/'.
+           05 WSS-FECHA-IMP-AAAA       PIC 9(04).
+       01  WSS-HORA-EJECUCION.
+           05 WSS-HORA-EJEC-HH         PIC 9(02).
+           05 WSS-HORA-EJEC-MM         PIC 9(02).
+           05 WSS-HORA-EJEC-SS         PIC 9(02).
+           05 WSS-HORA-EJEC-CC         PIC 9(02).
+      *-----------------------------------------------------------------*
+      *    LINEA DE LA BITACORA DE CORRIDAS (CORTELOG.DAT)
+      *-----------------------------------------------------------------*
+       01  WSS-LINEA-BITACORA          PIC X(100).
+      *-----------------------------------------------------------------*
+      *    CONTROL DE PAGINADO DEL REPORTE
+      *-----------------------------------------------------------------*
+       01  WSS-CONTROL-REPORTE.
+           05 WSS-PAGINA               PIC 9(03) VALUE 0.
+           05 WSS-LINEAS-IMPRESAS      PIC 9(03) VALUE 0.
+           05 WSS-MAX-LINEAS-PAGINA    PIC 9(03) VALUE 50.
+      *-----------------------------------------------------------------*
+      *    LINEAS DEL REPORTE
+      *-----------------------------------------------------------------*
+       01  WSS-ENC-1.
+           05 FILLER                   PIC X(20)
+                                        VALUE 'BANCO LATINOAMERICA'.
+           05 FILLER                   PIC X(38) VALUE SPACES.
+           05 FILLER                   PIC X(08) VALUE 'PAGINA: '.
+           05 WSS-ENC1-PAGINA          PIC ZZ9.
+           05 FILLER                   PIC X(11) VALUE SPACES.
+       01  WSS-ENC-2.
+           05 FILLER            PIC X(40)
+                  VALUE 'CORTE2 - CORTE DE CONTROL POR PAIS/SUC'.
+           05 FILLER            PIC X(08) VALUE 'FECHA: '.
+           05 WSS-ENC2-FECHA    PIC X(10).
+           05 FILLER            PIC X(22) VALUE SPACES.
+       01  WSS-ENC-3.
+           05 FILLER            PIC X(03) VALUE SPACES.
+           05 FILLER            PIC X(40) VALUE 'DETALLE DEL CORTE'.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FILLER            PIC X(16) VALUE 'TOTAL'.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FILLER            PIC X(03) VALUE 'MON'.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FILLER            PIC X(20) VALUE 'SUCURSAL'.
+           05 FILLER            PIC X(12) VALUE SPACES.
+       01  WSS-ENC-4.
+           05 FILLER                   PIC X(78) VALUE ALL '-'.
+       01  WSS-LINEA-REPORTE.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 WSS-REP-TEXTO            PIC X(40).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WSS-REP-TOTAL            PIC Z,ZZZ,ZZZ,ZZ9.99.
+      *    LAS LINEAS DE CANTIDAD DE CUENTAS SON UN CONTADOR, NO UN
+      *    IMPORTE: SE REDEFINEN SIN DECIMALES PARA NO MOSTRAR ".00"
+           05 WSS-REP-CANT REDEFINES WSS-REP-TOTAL
+                                        PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WSS-REP-MONEDA           PIC X(03).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WSS-REP-SUCURSAL         PIC X(20).
+           05 FILLER                   PIC X(12) VALUE SPACES.
+       01  WSS-LINEA-TOTAL-GENERAL.
+           05 FILLER                   PIC X(78) VALUE ALL '='.
 
       ******************************************************************
        PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
            PERFORM 1000-INICIO
            PERFORM 2000-PROCESO UNTIL FS-ENTRADA1-FIN
+           PERFORM 5160-GRABO-TOTAL-GENERAL
+           PERFORM 5170-BORRA-CHECKPOINT
            PERFORM 9000-FINALIZAR
            .
 
@@ -61,35 +360,251 @@
       *    ABRO ARCHIVOS, INICIALIZO Y LEO EL PRIMER REGISTRO
       *-----------------------------------------------------------------*
        1000-INICIO.
+           PERFORM 1050-VERIFICA-REINICIO
            PERFORM 1100-APERTURA-ARCHIVOS
-           INITIALISE WSS-TOTALES-CONTROL
+
+           IF WSS-ES-REINICIO
+               PERFORM 1250-RESTAURA-CHECKPOINT
+           ELSE
+               INITIALIZE WSS-TOTALES-CONTROL, WSS-GRAN-TOTAL
+           END-IF
+
+           PERFORM 1200-FECHA-EJECUCION
+           PERFORM 1300-CARGA-SUCURSALES
+
+           IF WSS-ES-INICIAL
+               PERFORM 5150-ENCABEZADO-REPORTE
+           END-IF
+
+           IF WSS-ES-REINICIO
+               SET WSS-SALTEANDO-CHECKPOINT TO TRUE
+           END-IF
+
            PERFORM 5000-LECTURA-ARCH
+
+           IF WSS-ES-REINICIO
+               PERFORM 1260-AVANZA-HASTA-REINICIO
+                   UNTIL FS-ENTRADA1-FIN
+                   OR WSS-CLAVE-ACTUAL > WSS-CLAVE-CHECKPOINT
+               SET WSS-NO-SALTEANDO-CHECKPOINT TO TRUE
+           END-IF
            .
        1000-INICIO-EXIT. EXIT.
 
+      *-----------------------------------------------------------------*
+      *    VEO SI HAY UN CHECKPOINT DE UNA CORRIDA ANTERIOR QUE NO
+      *    TERMINO. SI EXISTE, ESTA CORRIDA ES UN REINICIO.
+      *-----------------------------------------------------------------*
+       1050-VERIFICA-REINICIO.
+           SET WSS-ES-INICIAL TO TRUE
+
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT-NO-EXISTE
+               CONTINUE
+           ELSE
+               IF NOT FS-CHECKPOINT-OK
+                   DISPLAY 'ERROR APERTURA CHECKPOINT FS: '
+                            FS-CHECKPOINT
+                   PERFORM 9050-ERROR-FATAL
+               ELSE
+                   READ CHECKPOINT
+                   IF FS-CHECKPOINT-OK
+                       SET WSS-ES-REINICIO TO TRUE
+                       MOVE CKP-CLAVE             TO
+                                                WSS-CLAVE-CHECKPOINT
+                       MOVE CKP-GRAN-CANT         TO WSS-CKPT-GRAN-CANT
+                       MOVE CKP-GRAN-SALDO        TO WSS-CKPT-GRAN-SALDO
+                       MOVE CKP-LEIDOS            TO WSS-CKPT-LEIDOS
+                       MOVE CKP-GRABADOS          TO WSS-CKPT-GRABADOS
+                       MOVE CKP-ERROR             TO WSS-CKPT-ERROR
+                       MOVE CKP-PAGINA            TO WSS-CKPT-PAGINA
+                       MOVE CKP-LINEAS-IMPRESAS   TO
+                                                WSS-CKPT-LINEAS-IMPRESAS
+                       MOVE CKP-ULT-PAIS          TO WSS-CKPT-ULT-PAIS
+                       MOVE CKP-CANT-X-PAIS       TO
+                                                WSS-CKPT-CANT-X-PAIS
+                       MOVE CKP-SALDO-PAIS        TO WSS-CKPT-SALDO-PAIS
+                       MOVE CKP-MONEDA-PAIS       TO
+                                                WSS-CKPT-MONEDA-PAIS
+                   END-IF
+                   CLOSE CHECKPOINT
+               END-IF
+           END-IF
+           .
+       1050-VERIFICA-REINICIO-EXIT. EXIT.
+
        1100-APERTURA-ARCHIVOS.
            OPEN INPUT ENTRADA1
            IF NOT FS-ENTRADA1-OK
                DISPLAY 'ERROR APERTURA ENTRADA1 FS: ' FS-ENTRADA1
-               PERFORM 9000-FINALIZAR
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           IF WSS-ES-REINICIO
+               OPEN EXTEND REPORTE
+           ELSE
+               OPEN OUTPUT REPORTE
+           END-IF
+           IF NOT FS-REPORTE-OK
+               DISPLAY 'ERROR APERTURA REPORTE FS: ' FS-REPORTE
+               PERFORM 9050-ERROR-FATAL
            END-IF
 
-           OPEN OUTPUT TOTALES
-           IF NOT FS-TOTALES-OK
-               DISPLAY 'ERROR APERTURA SALIDA FS: ' FS-TOTALES
-               PERFORM 9000-FINALIZAR
+           IF WSS-ES-REINICIO
+               OPEN EXTEND DETALLE
+           ELSE
+               OPEN OUTPUT DETALLE
+           END-IF
+           IF NOT FS-DETALLE-OK
+               DISPLAY 'ERROR APERTURA DETALLE FS: ' FS-DETALLE
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           IF WSS-ES-REINICIO
+               OPEN EXTEND RECHAZOS
+           ELSE
+               OPEN OUTPUT RECHAZOS
+           END-IF
+           IF NOT FS-RECHAZOS-OK
+               DISPLAY 'ERROR APERTURA RECHAZOS FS: ' FS-RECHAZOS
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           IF WSS-ES-REINICIO
+               OPEN EXTEND FUERASEC
+           ELSE
+               OPEN OUTPUT FUERASEC
+           END-IF
+           IF NOT FS-FUERASEC-OK
+               DISPLAY 'ERROR APERTURA FUERASEC FS: ' FS-FUERASEC
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+      *    LA BITACORA SE VA ACUMULANDO ENTRE CORRIDAS: SI YA EXISTE,
+      *    LA ABRO EN EXTEND; SI ES LA PRIMERA VEZ, EN OUTPUT
+           OPEN INPUT BITACORA
+           IF FS-BITACORA-NO-EXISTE
+               OPEN OUTPUT BITACORA
+           ELSE
+               CLOSE BITACORA
+               OPEN EXTEND BITACORA
+           END-IF
+           IF NOT FS-BITACORA-OK
+               DISPLAY 'ERROR APERTURA BITACORA FS: ' FS-BITACORA
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           OPEN INPUT MAESTRO-SUC
+           IF NOT FS-MAESTRO-SUC-OK
+               DISPLAY 'ERROR APERTURA MAESTRO-SUC FS: ' FS-MAESTRO-SUC
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           IF WSS-ES-REINICIO
+               OPEN EXTEND SALDOS
+           ELSE
+               OPEN OUTPUT SALDOS
+           END-IF
+           IF NOT FS-SALDOS-OK
+               DISPLAY 'ERROR APERTURA SALDOS FS: ' FS-SALDOS
+               PERFORM 9050-ERROR-FATAL
            END-IF
            .
        1100-APERTURA-ARCHIVOS-EXIT. EXIT.
 
+      *-----------------------------------------------------------------*
+      *    RESTAURO LOS ACUMULADORES Y EL PAGINADO DEL CHECKPOINT
+      *-----------------------------------------------------------------*
+       1250-RESTAURA-CHECKPOINT.
+           MOVE WSS-CKPT-GRAN-CANT        TO WSS-GRAN-CANT
+           MOVE WSS-CKPT-GRAN-SALDO       TO WSS-GRAN-SALDO
+           MOVE WSS-CKPT-LEIDOS           TO WSS-LEIDOS
+           MOVE WSS-CKPT-GRABADOS         TO WSS-GRABADOS
+           MOVE WSS-CKPT-ERROR            TO WSS-ERROR
+           MOVE WSS-CKPT-PAGINA           TO WSS-PAGINA
+           MOVE WSS-CKPT-LINEAS-IMPRESAS  TO WSS-LINEAS-IMPRESAS
+      *    EL PAIS QUEDA A MEDIO CORTAR: RESTAURO SU ACUMULADO PARCIAL
+      *    PARA QUE 2000-PROCESO NO LO REINICIALICE EN CERO
+           MOVE WSS-CKPT-ULT-PAIS         TO WSS-ULT-PAIS
+           MOVE WSS-CKPT-CANT-X-PAIS      TO WSS-CANT-X-PAIS
+           MOVE WSS-CKPT-SALDO-PAIS       TO WSS-SALDO-PAIS
+           MOVE WSS-CKPT-MONEDA-PAIS      TO WSS-MONEDA-PAIS
+           .
+       1250-RESTAURA-CHECKPOINT-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    SALTEO LOS REGISTROS YA PROCESADOS EN LA CORRIDA ANTERIOR
+      *-----------------------------------------------------------------*
+       1260-AVANZA-HASTA-REINICIO.
+           PERFORM 5000-LECTURA-ARCH
+           .
+       1260-AVANZA-HASTA-REINICIO-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    ARMO LA FECHA DE CORRIDA PARA EL ENCABEZADO DEL REPORTE
+      *-----------------------------------------------------------------*
+       1200-FECHA-EJECUCION.
+           ACCEPT WSS-FECHA-EJECUCION FROM DATE YYYYMMDD
+           ACCEPT WSS-HORA-EJECUCION FROM TIME
+           MOVE WSS-FECHA-EJEC-DD   TO WSS-FECHA-IMP-DD
+           MOVE WSS-FECHA-EJEC-MM   TO WSS-FECHA-IMP-MM
+           MOVE WSS-FECHA-EJEC-AAAA TO WSS-FECHA-IMP-AAAA
+           MOVE WSS-FECHA-IMPRESION TO WSS-ENC2-FECHA
+           .
+       1200-FECHA-EJECUCION-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CARGO EN TABLA EL NOMBRE DE CADA SUCURSAL DESDE SUCURSALES.DAT
+      *-----------------------------------------------------------------*
+       1300-CARGA-SUCURSALES.
+           PERFORM 1310-LEE-SUCURSAL UNTIL FS-MAESTRO-SUC-FIN
+           CLOSE MAESTRO-SUC
+           .
+       1300-CARGA-SUCURSALES-EXIT. EXIT.
+
+       1310-LEE-SUCURSAL.
+           READ MAESTRO-SUC
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-SUC-OK
+                   PERFORM 1320-AGREGA-SUCURSAL
+               WHEN FS-MAESTRO-SUC-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA SUCURSALES.DAT FS: '
+                            FS-MAESTRO-SUC
+                   PERFORM 9050-ERROR-FATAL
+           END-EVALUATE
+           .
+       1310-LEE-SUCURSAL-EXIT. EXIT.
+
+       1320-AGREGA-SUCURSAL.
+           IF WSS-SUC-CANT < 100
+               ADD 1 TO WSS-SUC-CANT
+               SET WSS-SUC-IDX TO WSS-SUC-CANT
+               MOVE MS-COD-SUC    TO WSS-SUC-COD (WSS-SUC-IDX)
+               MOVE MS-NOMBRE     TO WSS-SUC-NOMBRE (WSS-SUC-IDX)
+           END-IF
+           .
+       1320-AGREGA-SUCURSAL-EXIT. EXIT.
+
       *-----------------------------------------------------------------*
       *    CORTE DE CONTROL
       *-----------------------------------------------------------------*
        2000-PROCESO.
-      *    INICIALIZO
-           INITIALIZE WSS-CANT-X-PAIS, WSS-SALDO-PAIS
+      *    SI VENGO DE UN REINICIO Y SIGO EN EL MISMO PAIS DONDE QUEDO
+      *    EL CHECKPOINT, NO REINICIALIZO: YA VIENE CON LO ACUMULADO
+      *    ANTES DEL CORTE
+           IF WSS-ES-REINICIO AND CTA-PAIS = WSS-ULT-PAIS
+               CONTINUE
+           ELSE
+               INITIALIZE WSS-CANT-X-PAIS, WSS-SALDO-PAIS
+               MOVE CTA-PAIS   TO WSS-ULT-PAIS
+      *        LA MONEDA DEL PAIS ES LA DE SU PRIMERA CUENTA: DENTRO DE
+      *        UN MISMO PAIS SE ASUME UNA UNICA MONEDA
+               MOVE CTA-MONEDA TO WSS-MONEDA-PAIS
+           END-IF
+           SET WSS-ES-INICIAL TO TRUE
       *    CORTE DE CONTROL POR PAIS
-           MOVE CTA-PAIS TO WSS-ULT-PAIS
            PERFORM 2100-PAIS
                UNTIL FS-ENTRADA1-FIN
                OR CTA-PAIS NOT = WSS-ULT-PAIS
@@ -99,13 +614,24 @@
        2000-PROCESO-EXIT. EXIT.
 
        2050-GRABO-PAIS.
+           SET WSS-ES-CANTIDAD TO TRUE
            MOVE '-CANTIDAD DE CUENTAS POR PAIS: ' TO WSS-TEXTO
            MOVE WSS-CANT-X-PAIS TO WSS-TOTAL
+           MOVE SPACES TO WSS-MONEDA
+           MOVE SPACES TO WSS-SUCURSAL-NOMBRE
            PERFORM 5100-WRITE-ARCH
 
+           SET WSS-ES-SALDO TO TRUE
            MOVE '-SALDO TOTAL DEL PAIS: ' TO WSS-TEXTO
            MOVE WSS-SALDO-PAIS TO WSS-TOTAL
+           MOVE WSS-MONEDA-PAIS TO WSS-MONEDA
+           MOVE SPACES TO WSS-SUCURSAL-NOMBRE
            PERFORM 5100-WRITE-ARCH
+
+           PERFORM 5170-GRABA-SALDOS-PAIS
+
+           ADD WSS-CANT-X-PAIS  TO WSS-GRAN-CANT
+           ADD WSS-SALDO-PAIS   TO WSS-GRAN-SALDO
            .
        2050-GRABO-PAIS-EXIT. EXIT.
 
@@ -124,72 +650,350 @@
        2100-PAIS-EXIT. EXIT.
 
        2150-GRABO-SUCURSAL.
+           PERFORM 2160-BUSCA-SUCURSAL
+
+           SET WSS-ES-CANTIDAD TO TRUE
            MOVE '-CANTIDAD DE CUENTAS POR SUCURSAL: ' TO WSS-TEXTO
            MOVE WSS-CANT-X-SUC TO WSS-TOTAL
+           MOVE SPACES TO WSS-MONEDA
+           MOVE WSS-SUC-NOMBRE-DESC TO WSS-SUCURSAL-NOMBRE
            PERFORM 5100-WRITE-ARCH
 
+           SET WSS-ES-SALDO TO TRUE
            MOVE '-SALDO POR SUCURSAL: ' TO WSS-TEXTO
            MOVE WSS-SALDO-SUC TO WSS-TOTAL
+           MOVE WSS-MONEDA-PAIS TO WSS-MONEDA
+           MOVE WSS-SUC-NOMBRE-DESC TO WSS-SUCURSAL-NOMBRE
            PERFORM 5100-WRITE-ARCH
+
+           PERFORM 5175-GRABA-SALDOS-SUCURSAL
+
+      *    CADA WSS-CKPT-INTERVALO SUCURSALES, GRABO CHECKPOINT
+           ADD 1 TO WSS-CKPT-CONTADOR
+           IF WSS-CKPT-CONTADOR >= WSS-CKPT-INTERVALO
+               PERFORM 5030-GRABA-CHECKPOINT
+               MOVE 0 TO WSS-CKPT-CONTADOR
+           END-IF
            .
        2150-GRABO-SUCURSAL-EXIT. EXIT.
 
+      *-----------------------------------------------------------------*
+      *    BUSCO EL NOMBRE DE LA SUCURSAL EN LA TABLA CARGADA DE
+      *    SUCURSALES.DAT. SI NO ESTA DADA DE ALTA, IMPRIMO UN TEXTO
+      *    GENERICO EN VEZ DE DEJAR LA COLUMNA EN BLANCO
+      *-----------------------------------------------------------------*
+       2160-BUSCA-SUCURSAL.
+           MOVE 'SUCURSAL DESCONOCIDA' TO WSS-SUC-NOMBRE-DESC
+           IF WSS-SUC-CANT > 0
+               SET WSS-SUC-IDX TO 1
+               SEARCH WSS-SUC-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WSS-SUC-COD (WSS-SUC-IDX) = WSS-ULT-SUC
+                       MOVE WSS-SUC-NOMBRE (WSS-SUC-IDX)
+                            TO WSS-SUC-NOMBRE-DESC
+               END-SEARCH
+           END-IF
+           .
+       2160-BUSCA-SUCURSAL-EXIT. EXIT.
+
        2200-SUCURSAL.
-      *    SUMO
-           ADD 1 TO WSS-CANT-X-SUC, WSS-CANT-X-PAIS
-           ADD CTA-SALDO TO WSS-SALDO-SUC, WSS-SALDO-PAIS
-      *    GRABO LINEA ORIGINAL
-           PERFORM 2250-GRABO-LINEA-ORIGINAL
+           PERFORM 2210-VALIDA-CUENTA
+           IF WSS-CUENTA-VALIDA
+      *        SUMO
+               ADD 1 TO WSS-CANT-X-SUC, WSS-CANT-X-PAIS
+               ADD CTA-SALDO TO WSS-SALDO-SUC, WSS-SALDO-PAIS
+      *        GRABO LINEA ORIGINAL
+               PERFORM 2250-GRABO-LINEA-ORIGINAL
+           ELSE
+      *        GRABO RECHAZO, NO SUMO
+               PERFORM 2260-GRABO-RECHAZO
+           END-IF
+      *    RECUERDO LA CLAVE DE LA ULTIMA CUENTA YA PROCESADA
+           MOVE CTA-PAIS     TO WSS-ULT-PROC-PAIS
+           MOVE CTA-SUCURSAL TO WSS-ULT-PROC-SUC
       *    LEO
            PERFORM 5000-LECTURA-ARCH
            .
        2200-SUCURSAL-EXIT. EXIT.
 
+      *-----------------------------------------------------------------*
+      *    VALIDO LOS CAMPOS DE LA CUENTA ANTES DE SUMARLOS A LOS
+      *    ACUMULADORES DE SUCURSAL/PAIS
+      *-----------------------------------------------------------------*
+       2210-VALIDA-CUENTA.
+           SET WSS-CUENTA-INVALIDA TO TRUE
+           MOVE SPACES TO WSS-MOTIVO-RECHAZO
+
+           EVALUATE TRUE
+               WHEN CTA-PAIS = SPACES OR LOW-VALUES
+                   MOVE 'CTA-PAIS EN BLANCO' TO WSS-MOTIVO-RECHAZO
+               WHEN CTA-SUCURSAL NOT NUMERIC
+                   MOVE 'CTA-SUCURSAL NO NUMERICA' TO WSS-MOTIVO-RECHAZO
+               WHEN CTA-SALDO NOT NUMERIC
+                   MOVE 'CTA-SALDO NO NUMERICO' TO WSS-MOTIVO-RECHAZO
+               WHEN OTHER
+                   SET WSS-CUENTA-VALIDA TO TRUE
+           END-EVALUATE
+           .
+       2210-VALIDA-CUENTA-EXIT. EXIT.
+
+       2260-GRABO-RECHAZO.
+           MOVE REG-ENTRADA1        TO R-LINEA-ORIGINAL
+           MOVE WSS-MOTIVO-RECHAZO  TO R-MOTIVO
+
+           WRITE REG-RECHAZO
+
+           IF FS-RECHAZOS-OK
+               ADD 1 TO WSS-ERROR
+           ELSE
+               DISPLAY 'ERROR FS: ' FS-RECHAZOS
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+           .
+       2260-GRABO-RECHAZO-EXIT. EXIT.
+
        2250-GRABO-LINEA-ORIGINAL.
-           MOVE REG-ENTRADA1 TO REG-TOTALES
-           WRITE REG-TOTALES
-           IF FS-TOTALES-OK
+           MOVE REG-ENTRADA1 TO REG-DETALLE
+           WRITE REG-DETALLE
+           IF FS-DETALLE-OK
                ADD 1 TO WSS-GRABADOS
            ELSE
-               DISPLAY 'ERROR FS: ' FS-ENTRADA1
-               PERFORM 9000-FINALIZAR
+               DISPLAY 'ERROR FS: ' FS-DETALLE
+               PERFORM 9050-ERROR-FATAL
            END-IF
            .
        2250-GRABO-LINEA-ORIGINAL-EXIT. EXIT.
       *-----------------------------------------------------------------*
       *-----------------------------------------------------------------*
+      *    DURANTE EL SALTEO INICIAL DE UN REINICIO NO SUMO A WSS-LEIDOS:
+      *    ESOS REGISTROS YA FUERON CONTADOS EN LA CORRIDA ANTERIOR Y
+      *    WSS-LEIDOS SE RESTAURO DESDE WSS-CKPT-LEIDOS EN
+      *    1250-RESTAURA-CHECKPOINT
        5000-LECTURA-ARCH.
-           READ ENTRADA1
+           READ ENTRADA1 NEXT RECORD
            EVALUATE TRUE
                WHEN FS-ENTRADA1-OK
-                   ADD 1 TO WSS-LEIDOS
+                   IF WSS-NO-SALTEANDO-CHECKPOINT
+                       ADD 1 TO WSS-LEIDOS
+                   END-IF
+                   PERFORM 5010-VERIFICA-SECUENCIA
                WHEN FS-ENTRADA1-FIN
                    CONTINUE
                WHEN OTHER
                    DISPLAY 'ERROR LECTURA ENTRADA1 FS: ' FS-ENTRADA1
-                   PERFORM 9000-FINALIZAR
+                   PERFORM 9050-ERROR-FATAL
            END-EVALUATE
            .
        5000-LECTURA-ARCH-EXIT. EXIT.
 
+      *-----------------------------------------------------------------*
+      *    CUENTAS.TXT DEBE VENIR ORDENADO ASCENDENTE POR PAIS/SUCURSAL.
+      *    SI UN REGISTRO LLEGA FUERA DE SECUENCIA, LO DEJO EN FUERASEC
+      *    Y ABORTO LA CORRIDA (LOS ACUMULADOS YA GRABADOS NO SON
+      *    CONFIABLES SI SIGO PROCESANDO).
+      *-----------------------------------------------------------------*
+       5010-VERIFICA-SECUENCIA.
+           MOVE CTA-PAIS     TO WSS-CLAVE-ACT-PAIS
+           MOVE CTA-SUCURSAL TO WSS-CLAVE-ACT-SUC
+
+           IF WSS-CLAVE-ACTUAL < WSS-CLAVE-ANTERIOR
+               DISPLAY 'ERROR: CUENTAS.TXT FUERA DE SECUENCIA - PAIS: '
+                        CTA-PAIS ' SUCURSAL: ' CTA-SUCURSAL
+               PERFORM 5020-GRABO-FUERA-SECUENCIA
+               PERFORM 9050-ERROR-FATAL
+           ELSE
+               MOVE WSS-CLAVE-ACTUAL TO WSS-CLAVE-ANTERIOR
+           END-IF
+           .
+       5010-VERIFICA-SECUENCIA-EXIT. EXIT.
+
+       5020-GRABO-FUERA-SECUENCIA.
+           MOVE REG-ENTRADA1                    TO F-LINEA-ORIGINAL
+           MOVE 'REGISTRO FUERA DE SECUENCIA'    TO F-MOTIVO
+
+           WRITE REG-FUERASEC
+
+           IF FS-FUERASEC-OK
+               ADD 1 TO WSS-ERROR
+           ELSE
+               DISPLAY 'ERROR FS: ' FS-FUERASEC
+           END-IF
+           .
+       5020-GRABO-FUERA-SECUENCIA-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    GRABO EL AVANCE (CLAVE Y ACUMULADORES) EN CORTECKP.DAT
+      *-----------------------------------------------------------------*
+       5030-GRABA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           IF NOT FS-CHECKPOINT-OK
+               DISPLAY 'ERROR APERTURA CHECKPOINT FS: ' FS-CHECKPOINT
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           MOVE WSS-CLAVE-ULT-PROCESADA TO CKP-CLAVE
+           MOVE WSS-GRAN-CANT           TO CKP-GRAN-CANT
+           MOVE WSS-GRAN-SALDO          TO CKP-GRAN-SALDO
+           MOVE WSS-LEIDOS              TO CKP-LEIDOS
+           MOVE WSS-GRABADOS            TO CKP-GRABADOS
+           MOVE WSS-ERROR               TO CKP-ERROR
+           MOVE WSS-PAGINA              TO CKP-PAGINA
+           MOVE WSS-LINEAS-IMPRESAS     TO CKP-LINEAS-IMPRESAS
+           MOVE WSS-ULT-PAIS            TO CKP-ULT-PAIS
+           MOVE WSS-CANT-X-PAIS         TO CKP-CANT-X-PAIS
+           MOVE WSS-SALDO-PAIS          TO CKP-SALDO-PAIS
+           MOVE WSS-MONEDA-PAIS         TO CKP-MONEDA-PAIS
+
+           WRITE REG-CHECKPOINT
+
+           CLOSE CHECKPOINT
+           .
+       5030-GRABA-CHECKPOINT-EXIT. EXIT.
+
        5100-WRITE-ARCH.
-           WRITE REG-TOTALES FROM WSS-SALIDA
+           PERFORM 5140-VERIFICA-SALTO-PAGINA
+
+           WRITE REG-REPORTE FROM WSS-LINEA-REPORTE
 
-           IF FS-TOTALES-OK
+           IF FS-REPORTE-OK
+               ADD 1 TO WSS-LINEAS-IMPRESAS
                ADD 1 TO WSS-GRABADOS
            ELSE
-               DISPLAY 'ERROR FS: ' FS-ENTRADA1
-               PERFORM 9000-FINALIZAR
+               DISPLAY 'ERROR FS: ' FS-REPORTE
+               PERFORM 9050-ERROR-FATAL
            END-IF
            .
        5100-WRITE-ARCH-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    EXTRACTO DE SALDOS.DAT: UN REGISTRO POR PAIS Y UNO POR
+      *    SUCURSAL, CON CLAVE NUMERICA, PARA QUE CONSULTA.CBL PUEDA
+      *    BUSCARLOS SIN TENER QUE INTERPRETAR EL REPORTE IMPRESO
+      *-----------------------------------------------------------------*
+       5170-GRABA-SALDOS-PAIS.
+           MOVE WSS-ULT-PAIS    TO SD-COD-PAIS
+           MOVE 0               TO SD-COD-SUC
+           MOVE WSS-CANT-X-PAIS TO SD-CANTIDAD
+           MOVE WSS-SALDO-PAIS  TO SD-SALDO
+           MOVE WSS-MONEDA-PAIS TO SD-MONEDA
+           WRITE REG-SALDOS
+
+           IF NOT FS-SALDOS-OK
+               DISPLAY 'ERROR ESCRITURA SALDOS.DAT FS: ' FS-SALDOS
+           END-IF
+           .
+       5170-GRABA-SALDOS-PAIS-EXIT. EXIT.
+
+       5175-GRABA-SALDOS-SUCURSAL.
+           MOVE WSS-ULT-PAIS    TO SD-COD-PAIS
+           MOVE WSS-ULT-SUC     TO SD-COD-SUC
+           MOVE WSS-CANT-X-SUC  TO SD-CANTIDAD
+           MOVE WSS-SALDO-SUC   TO SD-SALDO
+           MOVE WSS-MONEDA-PAIS TO SD-MONEDA
+           WRITE REG-SALDOS
+
+           IF NOT FS-SALDOS-OK
+               DISPLAY 'ERROR ESCRITURA SALDOS.DAT FS: ' FS-SALDOS
+           END-IF
+           .
+       5175-GRABA-SALDOS-SUCURSAL-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    MUEVO EL TEXTO/TOTAL DE TRABAJO A LA LINEA IMPRIMIBLE
+      *-----------------------------------------------------------------*
+       5130-ARMA-LINEA-REPORTE.
+           MOVE WSS-TEXTO  TO WSS-REP-TEXTO
+           IF WSS-ES-CANTIDAD
+               MOVE WSS-TOTAL TO WSS-REP-CANT
+               MOVE SPACES    TO WSS-REP-TOTAL (14:3)
+           ELSE
+               MOVE WSS-TOTAL TO WSS-REP-TOTAL
+           END-IF
+           MOVE WSS-MONEDA          TO WSS-REP-MONEDA
+           MOVE WSS-SUCURSAL-NOMBRE TO WSS-REP-SUCURSAL
+           .
+       5130-ARMA-LINEA-REPORTE-EXIT. EXIT.
+
+       5140-VERIFICA-SALTO-PAGINA.
+           PERFORM 5130-ARMA-LINEA-REPORTE
+           IF WSS-LINEAS-IMPRESAS >= WSS-MAX-LINEAS-PAGINA
+               PERFORM 5150-ENCABEZADO-REPORTE
+           END-IF
+           .
+       5140-VERIFICA-SALTO-PAGINA-EXIT. EXIT.
+
+       5150-ENCABEZADO-REPORTE.
+           ADD 1 TO WSS-PAGINA
+           MOVE WSS-PAGINA TO WSS-ENC1-PAGINA
+
+           WRITE REG-REPORTE FROM WSS-ENC-1
+           WRITE REG-REPORTE FROM WSS-ENC-2
+           WRITE REG-REPORTE FROM WSS-ENC-3
+           WRITE REG-REPORTE FROM WSS-ENC-4
+
+           MOVE 4 TO WSS-LINEAS-IMPRESAS
+           .
+       5150-ENCABEZADO-REPORTE-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    GRABO LA LINEA DE TOTAL GENERAL AL FINALIZAR EL CORTE
+      *-----------------------------------------------------------------*
+       5160-GRABO-TOTAL-GENERAL.
+           WRITE REG-REPORTE FROM WSS-LINEA-TOTAL-GENERAL
+
+           SET WSS-ES-CANTIDAD TO TRUE
+           MOVE '-TOTAL GENERAL CANTIDAD DE CUENTAS: ' TO WSS-TEXTO
+           MOVE WSS-GRAN-CANT TO WSS-TOTAL
+           MOVE SPACES TO WSS-MONEDA
+           MOVE SPACES TO WSS-SUCURSAL-NOMBRE
+           PERFORM 5100-WRITE-ARCH
+
+      *    ESTE TOTAL SUMA SALDOS DE TODOS LOS PAISES SIN CONVERTIR
+      *    ENTRE MONEDAS: SE MARCA 'VAR' EN LUGAR DE UN CODIGO UNICO
+      *    PARA QUE QUEDE CLARO QUE NO ES UN IMPORTE EN UNA SOLA MONEDA
+           SET WSS-ES-SALDO TO TRUE
+           MOVE '-TOTAL GENERAL SALDO TODOS LOS PAISES: ' TO WSS-TEXTO
+           MOVE WSS-GRAN-SALDO TO WSS-TOTAL
+           MOVE 'VAR' TO WSS-MONEDA
+           MOVE SPACES TO WSS-SUCURSAL-NOMBRE
+           PERFORM 5100-WRITE-ARCH
+           .
+       5160-GRABO-TOTAL-GENERAL-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    LA CORRIDA TERMINO COMPLETA: DEJO CORTECKP.DAT VACIO PARA
+      *    QUE LA PROXIMA CORRIDA EMPIECE DE CERO.
+      *-----------------------------------------------------------------*
+       5170-BORRA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT
+           .
+       5170-BORRA-CHECKPOINT-EXIT. EXIT.
+      *-----------------------------------------------------------------*
+      *    UN ERROR FATAL DEJA RETURN-CODE EN 8 ANTES DE FINALIZAR, PARA
+      *    QUE EL JCL PUEDA SALTEAR LOS PASOS SIGUIENTES DE LA
+      *    CANALIZACION (COND=(8,GE) EN CADA PASO POSTERIOR)
+      *-----------------------------------------------------------------*
+       9050-ERROR-FATAL.
+           MOVE 8 TO RETURN-CODE
+           PERFORM 9000-FINALIZAR
+           .
+       9050-ERROR-FATAL-EXIT. EXIT.
+
       *-----------------------------------------------------------------*
       *    CIERRO ARCHIVOS, DISPLAYO TOTALES DE CONTROL
       *-----------------------------------------------------------------*
        9000-FINALIZAR.
            PERFORM 9100-TOTALES-DE-CONTROL.
+           PERFORM 9150-GRABA-BITACORA
            CLOSE ENTRADA1
-           CLOSE TOTALES
+           CLOSE REPORTE
+           CLOSE DETALLE
+           CLOSE RECHAZOS
+           CLOSE FUERASEC
+           CLOSE BITACORA
+           CLOSE SALDOS
            STOP RUN
            .
        9000-FINALIZAR-EXIT. EXIT.
@@ -200,5 +1004,36 @@
            DISPLAY '- REGISTROS GRABADOS: ' WSS-GRABADOS
            DISPLAY '- ERRORES: ' WSS-ERROR
            DISPLAY '-------------------------------'
+
+           IF RETURN-CODE = 0 AND WSS-ERROR > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
            .
        9100-TOTALES-DE-CONTROL-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    AGREGO UNA LINEA A LA BITACORA DE CORRIDAS CON FECHA/HORA,
+      *    ARCHIVO DE ENTRADA Y LOS TOTALES DE CONTROL DE ESTA CORRIDA
+      *-----------------------------------------------------------------*
+       9150-GRABA-BITACORA.
+           IF FS-BITACORA-OK
+               MOVE SPACES TO WSS-LINEA-BITACORA
+               STRING 'CORTE2 '
+                      WSS-FECHA-EJEC-AAAA '-' WSS-FECHA-EJEC-MM '-'
+                      WSS-FECHA-EJEC-DD ' '
+                      WSS-HORA-EJEC-HH ':' WSS-HORA-EJEC-MM ':'
+                      WSS-HORA-EJEC-SS
+                      ' ENTRADA=cuentas.txt'
+                      ' LEIDOS=' WSS-LEIDOS
+                      ' GRABADOS=' WSS-GRABADOS
+                      ' ERRORES=' WSS-ERROR
+                      DELIMITED BY SIZE
+                      INTO WSS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WSS-LINEA-BITACORA
+               IF NOT FS-BITACORA-OK
+                   DISPLAY 'ERROR ESCRITURA BITACORA FS: '
+                            FS-BITACORA
+               END-IF
+           END-IF
+           .
+       9150-GRABA-BITACORA-EXIT. EXIT.
