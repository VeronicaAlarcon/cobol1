@@ -0,0 +1,327 @@
+      ******************************************************************
+      * Author:    VERONICA ALARCON
+      * Date:      2022-03-29
+      * Purpose:   CONCILIACION DE LOS TOTALES DE CORTE2 (SALDOS.DAT,
+      *            CLAVE PAIS/SUCURSAL) CONTRA UN EXTRACTO INDEPENDIENTE
+      *            DEL MAYOR CONTABLE (GLEXTR.DAT, MISMA CLAVE). AMBOS
+      *            ARCHIVOS DEBEN VENIR ORDENADOS ASCENDENTE POR PAIS/
+      *            SUCURSAL. TODA CLAVE SIN COINCIDENCIA DE UN LADO, Y
+      *            TODA COINCIDENCIA CUYA DIFERENCIA DE SALDO SUPERE LA
+      *            TOLERANCIA, SE LISTA EN DISCREPA.DAT PARA QUE UN
+      *            PROBLEMA DE DATOS SE DETECTE ANTES DEL CIERRE DE MES
+      *            EN VEZ DE DESPUES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+       FILE-CONTROL.
+           SELECT ENTRADA1 ASSIGN TO "SALDOS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ENTRADA1.
+           SELECT ENTRADA2 ASSIGN TO "GLEXTR.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ENTRADA2.
+           SELECT PARM ASSIGN TO "TOLERGL.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-PARM.
+           SELECT SALIDA1 ASSIGN TO "DISCREPA.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDA1.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA1.
+           01  REG-ENTRADA1.
+               05 E1-COD-PAIS         PIC X(03).
+               05 E1-COD-SUC          PIC 9(02).
+               05 E1-CANTIDAD         PIC 9(06).
+               05 E1-SALDO            PIC 9(09)V99.
+               05 E1-MONEDA           PIC X(03).
+       FD  ENTRADA2.
+           01  REG-ENTRADA2.
+               05 E2-COD-PAIS         PIC X(03).
+               05 E2-COD-SUC          PIC 9(02).
+               05 E2-SALDO-GL         PIC 9(09)V99.
+               05 E2-MONEDA           PIC X(03).
+       FD  PARM.
+           01  REG-PARM               PIC 9(07)V99.
+       FD  SALIDA1.
+           01  REG-SALIDA1.
+               05 S-COD-PAIS          PIC X(03).
+               05 S-COD-SUC           PIC 9(02).
+               05 S-SALDO-CORTE2      PIC 9(09)V99.
+               05 S-SALDO-GL          PIC 9(09)V99.
+               05 S-DIFERENCIA        PIC S9(09)V99.
+               05 S-MOTIVO            PIC X(30).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS.
+           05  FS-ENTRADA1              PIC X(02).
+                   88  FS-ENTRADA1-OK               VALUE '00'.
+                   88  FS-ENTRADA1-FIN              VALUE '10'.
+           05  FS-ENTRADA2              PIC X(02).
+                   88  FS-ENTRADA2-OK               VALUE '00'.
+                   88  FS-ENTRADA2-FIN              VALUE '10'.
+           05  FS-PARM                  PIC X(02).
+                   88  FS-PARM-OK                   VALUE '00'.
+                   88  FS-PARM-NO-EXISTE            VALUE '35'.
+           05  FS-SALIDA1               PIC X(02).
+                   88 FS-SALIDA1-OK                 VALUE '00'.
+       01  WSS-AREA-TRABAJO.
+           05 WSS-CLAVE1.
+               10 WSS-CLAVE1-PAIS       PIC X(03).
+               10 WSS-CLAVE1-SUC        PIC 9(02).
+           05 WSS-CLAVE2.
+               10 WSS-CLAVE2-PAIS       PIC X(03).
+               10 WSS-CLAVE2-SUC        PIC 9(02).
+           05 WSS-TOLERANCIA            PIC 9(07)V99 VALUE 10.00.
+           05 WSS-DIFERENCIA            PIC S9(09)V99.
+           05 WSS-DIFERENCIA-ABS        PIC 9(09)V99.
+           05 WSS-TOTALES-CONTROL.
+               10 WSS-LEIDOS1           PIC 9(04).
+               10 WSS-LEIDOS2           PIC 9(04).
+               10 WSS-CONCILIADOS       PIC 9(04).
+               10 WSS-DISCREPANCIAS     PIC 9(04).
+               10 WSS-ERROR             PIC 9(04).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO    UNTIL FS-ENTRADA1-FIN
+                                   AND FS-ENTRADA2-FIN
+           PERFORM 9000-FINALIZAR
+           .
+
+      *-----------------------------------------------------------------*
+      *    ABRO ARCHIVOS, INICIALIZO Y LEO EL PRIMER REGISTRO
+      *-----------------------------------------------------------------*
+       1000-INICIO.
+           PERFORM 1100-APERTURA-ARCHIVOS
+           INITIALIZE WSS-TOTALES-CONTROL
+           PERFORM 1150-CARGA-TOLERANCIA
+           PERFORM 5000-LECTURA-ARCH1
+           PERFORM 5100-LECTURA-ARCH2
+           .
+       1000-INICIO-EXIT. EXIT.
+
+       1100-APERTURA-ARCHIVOS.
+           OPEN INPUT ENTRADA1
+           IF NOT FS-ENTRADA1-OK
+               DISPLAY 'ERROR APERTURA ENTRADA1 FS: ' FS-ENTRADA1
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           OPEN INPUT ENTRADA2
+           IF NOT FS-ENTRADA2-OK
+               DISPLAY 'ERROR APERTURA ENTRADA2 FS: ' FS-ENTRADA2
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           OPEN OUTPUT SALIDA1
+           IF NOT FS-SALIDA1-OK
+               DISPLAY 'ERROR APERTURA SALIDA1 FS: ' FS-SALIDA1
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+           .
+       1100-APERTURA-ARCHIVOS-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    TOLERGL.DAT ES OPCIONAL: SI NO EXISTE, USO EL VALOR POR
+      *    DEFECTO DE WSS-TOLERANCIA
+      *-----------------------------------------------------------------*
+       1150-CARGA-TOLERANCIA.
+           OPEN INPUT PARM
+           IF FS-PARM-NO-EXISTE
+               CONTINUE
+           ELSE
+               IF NOT FS-PARM-OK
+                   DISPLAY 'ERROR APERTURA TOLERGL.DAT FS: ' FS-PARM
+                   PERFORM 9050-ERROR-FATAL
+               ELSE
+                   READ PARM
+                   IF FS-PARM-OK
+                       MOVE REG-PARM TO WSS-TOLERANCIA
+                   END-IF
+                   CLOSE PARM
+               END-IF
+           END-IF
+           .
+       1150-CARGA-TOLERANCIA-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CRUCE POR CLAVE PAIS/SUCURSAL, IGUAL AL EMPAREJAMIENTO
+      *    CLASICO DE MAESTRO VIEJO/MAESTRO NUEVO
+      *-----------------------------------------------------------------*
+       2000-PROCESO.
+           EVALUATE TRUE
+               WHEN WSS-CLAVE1 > WSS-CLAVE2
+                   PERFORM 5300-SIN-CORTE2
+                   PERFORM 5100-LECTURA-ARCH2
+               WHEN WSS-CLAVE1 < WSS-CLAVE2
+                   PERFORM 5250-SIN-GL
+                   PERFORM 5000-LECTURA-ARCH1
+               WHEN WSS-CLAVE1 = WSS-CLAVE2
+                   PERFORM 5200-COMPARA-SALDOS
+                   PERFORM 5000-LECTURA-ARCH1
+                   PERFORM 5100-LECTURA-ARCH2
+           END-EVALUATE
+           .
+       2000-PROCESO-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CLAVE DE SALDOS.DAT (CORTE2) SIN COINCIDENCIA EN EL EXTRACTO
+      *    DEL MAYOR
+      *-----------------------------------------------------------------*
+       5250-SIN-GL.
+           MOVE E1-COD-PAIS      TO S-COD-PAIS
+           MOVE E1-COD-SUC       TO S-COD-SUC
+           MOVE E1-SALDO         TO S-SALDO-CORTE2
+           MOVE 0                TO S-SALDO-GL
+           MOVE 0                TO S-DIFERENCIA
+           MOVE 'SIN COINCIDENCIA EN EL MAYOR' TO S-MOTIVO
+           PERFORM 5350-GRABO-DISCREPANCIA
+           .
+       5250-SIN-GL-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CLAVE DEL EXTRACTO DEL MAYOR SIN COINCIDENCIA EN SALDOS.DAT
+      *-----------------------------------------------------------------*
+       5300-SIN-CORTE2.
+           MOVE E2-COD-PAIS      TO S-COD-PAIS
+           MOVE E2-COD-SUC       TO S-COD-SUC
+           MOVE 0                TO S-SALDO-CORTE2
+           MOVE E2-SALDO-GL      TO S-SALDO-GL
+           MOVE 0                TO S-DIFERENCIA
+           MOVE 'SIN COINCIDENCIA EN CORTE2' TO S-MOTIVO
+           PERFORM 5350-GRABO-DISCREPANCIA
+           .
+       5300-SIN-CORTE2-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CLAVE PRESENTE EN AMBOS: COMPARO SALDOS CONTRA LA TOLERANCIA
+      *-----------------------------------------------------------------*
+       5200-COMPARA-SALDOS.
+           COMPUTE WSS-DIFERENCIA = E1-SALDO - E2-SALDO-GL
+           IF WSS-DIFERENCIA < 0
+               COMPUTE WSS-DIFERENCIA-ABS = WSS-DIFERENCIA * -1
+           ELSE
+               MOVE WSS-DIFERENCIA TO WSS-DIFERENCIA-ABS
+           END-IF
+
+           IF WSS-DIFERENCIA-ABS > WSS-TOLERANCIA
+               MOVE E1-COD-PAIS   TO S-COD-PAIS
+               MOVE E1-COD-SUC    TO S-COD-SUC
+               MOVE E1-SALDO      TO S-SALDO-CORTE2
+               MOVE E2-SALDO-GL   TO S-SALDO-GL
+               MOVE WSS-DIFERENCIA TO S-DIFERENCIA
+               MOVE 'DIFERENCIA SUPERA TOLERANCIA' TO S-MOTIVO
+               PERFORM 5350-GRABO-DISCREPANCIA
+           ELSE
+               ADD 1 TO WSS-CONCILIADOS
+           END-IF
+           .
+       5200-COMPARA-SALDOS-EXIT. EXIT.
+
+       5350-GRABO-DISCREPANCIA.
+           WRITE REG-SALIDA1
+
+           IF FS-SALIDA1-OK
+               ADD 1 TO WSS-DISCREPANCIAS
+           ELSE
+               DISPLAY 'ERROR FS: ' FS-SALIDA1
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+           .
+       5350-GRABO-DISCREPANCIA-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *-----------------------------------------------------------------*
+      *-----------------------------------------------------------------*
+      *    SALDOS.DAT TRAE UN REGISTRO POR PAIS (SD-COD-SUC = 0, TOTAL
+      *    DE PAIS) ADEMAS DE UN REGISTRO POR SUCURSAL; GLEXTR.DAT SOLO
+      *    TRAE EXTRACTO A NIVEL SUCURSAL, ASI QUE LOS TOTALES DE PAIS
+      *    SE SALTEAN ACA Y NO PARTICIPAN DEL MATCH-MERGE
+      *-----------------------------------------------------------------*
+       5000-LECTURA-ARCH1.
+           PERFORM 5010-LEE-ENTRADA1
+               WITH TEST AFTER
+               UNTIL NOT FS-ENTRADA1-OK OR E1-COD-SUC NOT = 0
+
+           EVALUATE TRUE
+               WHEN FS-ENTRADA1-OK
+                   MOVE E1-COD-PAIS TO WSS-CLAVE1-PAIS
+                   MOVE E1-COD-SUC  TO WSS-CLAVE1-SUC
+               WHEN FS-ENTRADA1-FIN
+                   MOVE HIGH-VALUES TO WSS-CLAVE1
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA ENTRADA1 FS: ' FS-ENTRADA1
+                   PERFORM 9050-ERROR-FATAL
+           END-EVALUATE
+           .
+       5000-LECTURA-ARCH1-EXIT. EXIT.
+
+       5010-LEE-ENTRADA1.
+           READ ENTRADA1
+           IF FS-ENTRADA1-OK
+               ADD 1 TO WSS-LEIDOS1
+           END-IF
+           .
+       5010-LEE-ENTRADA1-EXIT. EXIT.
+
+       5100-LECTURA-ARCH2.
+           READ ENTRADA2
+           EVALUATE TRUE
+               WHEN FS-ENTRADA2-OK
+                   ADD 1 TO WSS-LEIDOS2
+                   MOVE E2-COD-PAIS TO WSS-CLAVE2-PAIS
+                   MOVE E2-COD-SUC  TO WSS-CLAVE2-SUC
+               WHEN FS-ENTRADA2-FIN
+                   MOVE HIGH-VALUES TO WSS-CLAVE2
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA ENTRADA2 FS: ' FS-ENTRADA2
+                   PERFORM 9050-ERROR-FATAL
+           END-EVALUATE
+           .
+       5100-LECTURA-ARCH2-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    UN ERROR FATAL DEJA RETURN-CODE EN 8 ANTES DE FINALIZAR, PARA
+      *    QUE EL JCL PUEDA SALTEAR LOS PASOS SIGUIENTES DE LA
+      *    CANALIZACION (COND=(8,GE) EN CADA PASO POSTERIOR)
+      *-----------------------------------------------------------------*
+       9050-ERROR-FATAL.
+           MOVE 8 TO RETURN-CODE
+           PERFORM 9000-FINALIZAR
+           .
+       9050-ERROR-FATAL-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CIERRO ARCHIVOS, DISPLAYO TOTALES DE CONTROL
+      *-----------------------------------------------------------------*
+       9000-FINALIZAR.
+           PERFORM 9100-TOTALES-DE-CONTROL.
+           CLOSE ENTRADA1
+           CLOSE ENTRADA2
+           CLOSE SALIDA1
+           STOP RUN
+           .
+       9000-FINALIZAR-EXIT. EXIT.
+
+       9100-TOTALES-DE-CONTROL.
+           DISPLAY '------------------------------------'
+           DISPLAY '- REGISTROS SALDOS.DAT LEIDOS: ' WSS-LEIDOS1
+           DISPLAY '- REGISTROS GLEXTR.DAT LEIDOS: ' WSS-LEIDOS2
+           DISPLAY '- CLAVES CONCILIADAS OK: ' WSS-CONCILIADOS
+           DISPLAY '- DISCREPANCIAS: ' WSS-DISCREPANCIAS
+           DISPLAY '- ERRORES: ' WSS-ERROR
+           DISPLAY '------------------------------------'
+
+           IF RETURN-CODE = 0 AND WSS-DISCREPANCIAS > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           .
+       9100-TOTALES-DE-CONTROL-EXIT. EXIT.
