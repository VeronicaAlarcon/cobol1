@@ -0,0 +1,117 @@
+//CIERRE   JOB  (ACCTNO),'PROCESO DIARIO CIERRE',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*-----------------------------------------------------------------
+//* CANALIZACION DIARIA DEL LOTE DE CIERRE:
+//*   STEP010  PIPEDRV  NORMALIZA EL VOLCADO CRUDO DE CUENTAS Y DEJA
+//*                     CUENTAS.TXT LISTO PARA CORTE2.
+//*   STEP020  APAREO   CRUZA PAISHAB/PAISLAT Y DEJA TOTALES.DAT DE
+//*                     POBLACION (INDEPENDIENTE DE CUENTAS.TXT).
+//*   STEP030  CORTE2   CORTE DE CUENTAS POR SUCURSAL Y POR PAIS,
+//*                     A PARTIR DEL CUENTAS.TXT QUE DEJO PIPEDRV.
+//*   STEP040  CONCILIA CONCILIA EL SALDOS.DAT QUE DEJO CORTE2 CONTRA
+//*                     EL EXTRACTO INDEPENDIENTE DEL MAYOR CONTABLE
+//*                     (GLEXTR.DAT), Y LISTA LAS DIFERENCIAS QUE
+//*                     SUPEREN LA TOLERANCIA EN DISCREPA.DAT.
+//*
+//* CADA PROGRAMA DEVUELVE RETURN-CODE 0=SIN NOVEDAD, 4=CORRIO CON
+//* ADVERTENCIAS (RECHAZOS/EXCEPCIONES, PERO CON SALIDA UTILIZABLE)
+//* U 8=ABORTO POR ERROR FATAL. COND=(8,GE) EN LOS PASOS 020 Y 030
+//* LOS SALTEA SI ALGUN PASO ANTERIOR DEVOLVIO RC>=8, PARA QUE CORTE2
+//* NUNCA CORRA CONTRA UN CUENTAS.TXT A MEDIO GENERAR (O INEXISTENTE)
+//* NI SE PISEN LAS SALIDAS DE APAREO Y CORTE2, QUE AHORA USAN DD DE
+//* SALIDA DISTINTOS (TOTALES VS CORTOT/CTADET).
+//*
+//* CADA DD DE ARCHIVO USA PATH= PORQUE LOS PROGRAMAS ESTAN
+//* COMPILADOS CON ASSIGN A UN NOMBRE DE ARCHIVO LITERAL (NO A UN
+//* DDNAME), ASI QUE EL DD SOLO NECESITA APUNTAR AL MISMO ARCHIVO EN
+//* USS BAJO /LOTE/CIERRE; SIRVE COMO DOCUMENTACION DE QUE ARCHIVOS
+//* TOCA CADA PASO Y PARA QUE OPERACIONES PUEDA REDIRIGIRLOS POR
+//* AMBIENTE (PROD/TEST) SIN TOCAR EL JCL DE CADA STEP.
+//*-----------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=PIPEDRV
+//STEPLIB  DD  DSN=PROD.LOTE.LOADLIB,DISP=SHR
+//CTASRC   DD  PATH='/lote/cierre/CTASRC.dat',
+//             PATHOPTS=(ORDONLY)
+//CUENTAS  DD  PATH='/lote/cierre/cuentas.txt',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//ORDENENT DD  PATH='/lote/cierre/ORDENENT.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//ORDENSAL DD  PATH='/lote/cierre/ORDENSAL.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=APAREO,COND=(8,GE)
+//STEPLIB  DD  DSN=PROD.LOTE.LOADLIB,DISP=SHR
+//PAISHAB  DD  PATH='/lote/cierre/PAISHAB.dat',
+//             PATHOPTS=(ORDONLY)
+//PAISLAT  DD  PATH='/lote/cierre/PAISLAT.dat',
+//             PATHOPTS=(ORDONLY)
+//PAISREG  DD  PATH='/lote/cierre/PAISREG.dat',
+//             PATHOPTS=(ORDONLY)
+//TOTALES  DD  PATH='/lote/cierre/TOTALES.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//PAISEXC  DD  PATH='/lote/cierre/PAISEXC.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//POBHIST  DD  PATH='/lote/cierre/POBHIST.dat',
+//             PATHOPTS=(ORDWR,OCREAT),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//CRECPOB  DD  PATH='/lote/cierre/CRECPOB.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//REGHAB   DD  PATH='/lote/cierre/REGHAB.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//APAREOLG DD  PATH='/lote/cierre/APAREOLOG.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OAPPEND),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=CORTE2,COND=(8,GE)
+//STEPLIB  DD  DSN=PROD.LOTE.LOADLIB,DISP=SHR
+//CUENTAS  DD  PATH='/lote/cierre/cuentas.txt',
+//             PATHOPTS=(ORDONLY)
+//SUCURSAL DD  PATH='/lote/cierre/SUCURSALES.dat',
+//             PATHOPTS=(ORDONLY)
+//CORTOT   DD  PATH='/lote/cierre/CORTOT.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//CTADET   DD  PATH='/lote/cierre/CTADET.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//RECHAZOS DD  PATH='/lote/cierre/RECHAZOS.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//FUERASEC DD  PATH='/lote/cierre/FUERASEC.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//CORTECKP DD  PATH='/lote/cierre/CORTECKP.dat',
+//             PATHOPTS=(ORDWR,OCREAT),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//CORTELOG DD  PATH='/lote/cierre/CORTELOG.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OAPPEND),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//SALDOS   DD  PATH='/lote/cierre/SALDOS.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP040  EXEC PGM=CONCILIA,COND=(8,GE)
+//STEPLIB  DD  DSN=PROD.LOTE.LOADLIB,DISP=SHR
+//SALDOS   DD  PATH='/lote/cierre/SALDOS.dat',
+//             PATHOPTS=(ORDONLY)
+//GLEXTR   DD  PATH='/lote/cierre/GLEXTR.dat',
+//             PATHOPTS=(ORDONLY)
+//TOLERGL  DD  PATH='/lote/cierre/TOLERGL.dat',
+//             PATHOPTS=(ORDONLY)
+//DISCREPA DD  PATH='/lote/cierre/DISCREPA.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//SYSOUT   DD  SYSOUT=*
+//
