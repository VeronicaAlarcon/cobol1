@@ -3,6 +3,12 @@
       * Date:      2021-08-31
       * Purpose:   RUTINA QUE COMPLETA UN ALFANUMERICO DE NUMEROS CON
       *            CEROS
+      * Modificaciones:
+      *   2022-01-28  - WSS-NUM PASA DE 10 POSICIONES FIJAS A UN AREA
+      *                 DE HASTA 30, CONTROLADA POR WSS-LONGITUD (LA
+      *                 CANTIDAD DE POSICIONES A COMPLETAR LA DECIDE
+      *                 CADA LLAMADOR), PARA PODER REUTILIZAR LA RUTINA
+      *                 CON CAMPOS DE CUALQUIER ANCHO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.RUTINA.
@@ -15,16 +21,26 @@
       *-----------------------------------------------------------------*
        PROCEDURE DIVISION USING AREADECOM.
            PERFORM 1000-INICIO
-           PERFORM 2000-PROCESO.
+           IF WSS-RUTINA-OK
+               PERFORM 2000-PROCESO
+           END-IF.
            GOBACK.
 
 
       *-----------------------------------------------------------------*
-      *    INICIALIZO
+      *    VALIDO LA LONGITUD RECIBIDA E INICIALIZO
       *-----------------------------------------------------------------*
        1000-INICIO.
-           MOVE 10 TO WSS-POS
-           INITIALIZE WSS-CONT
+           SET WSS-RUTINA-OK TO TRUE
+
+           IF WSS-LONGITUD < 1 OR WSS-LONGITUD > 30
+               DISPLAY 'RUTINA: WSS-LONGITUD FUERA DE RANGO: '
+                        WSS-LONGITUD
+               SET WSS-RUTINA-ERROR TO TRUE
+           ELSE
+               MOVE WSS-LONGITUD TO WSS-POS
+               INITIALIZE WSS-CONT
+           END-IF
            .
        1000-INICIO-EXIT. EXIT.
 
@@ -34,13 +50,13 @@
        2000-PROCESO.
            PERFORM 2100-MOVER-CARACTERES
            VARYING WSS-I
-               FROM 10 BY -1
+               FROM WSS-LONGITUD BY -1
                UNTIL WSS-I < 1
 
            PERFORM 2200-RELLENO-CEROS
            VARYING WSS-I
                FROM 1 BY 1
-               UNTIL WSS-I > 10 - WSS-CONT
+               UNTIL WSS-I > WSS-LONGITUD - WSS-CONT
            .
        2000-PROCESO-EXIT. EXIT.
 
