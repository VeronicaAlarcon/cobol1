@@ -0,0 +1,294 @@
+      ******************************************************************
+      * Author:    VERONICA ALARCON
+      * Date:      2021-12-03
+      * Purpose:   LISTADO DE DETALLE DE CUENTAS (NUMERO, TITULAR,
+      *            ESTADO, FECHA DE APERTURA Y SALDO) AGRUPADO POR
+      *            PAIS Y SUCURSAL, A PARTIR DE CUENTAS.TXT.
+      * Modificaciones:
+      *   2022-04-05  - CUENTAS.TXT PASA A INDEXED (VER CORTE2). ESTE
+      *                 PROGRAMA SIGUE LEYENDO SECUENCIAL DE PRINCIPIO
+      *                 A FIN, SIN CAMBIOS EN LA LOGICA DE CORTE POR
+      *                 PAIS/SUCURSAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTASINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+       FILE-CONTROL.
+           SELECT ENTRADA1 ASSIGN TO "cuentas.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE-CUENTA
+                   SOURCE IS CTA-PAIS CTA-SUCURSAL CTA-NUM-CUENTA
+           FILE STATUS FS-ENTRADA1.
+           SELECT REPORTE ASSIGN TO "CTASRPT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-REPORTE.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA1.
+           01  REG-ENTRADA1.
+               COPY CUENTASC.
+       FD  REPORTE.
+           01  REG-REPORTE         PIC X(80).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS.
+           05  FS-ENTRADA1             PIC X(02).
+                   88  FS-ENTRADA1-OK              VALUE '00'.
+                   88  FS-ENTRADA1-FIN             VALUE '10'.
+           05  FS-REPORTE              PIC X(02).
+                   88  FS-REPORTE-OK               VALUE '00'.
+       01  WSS-CLAVE-CONTROL.
+           05 WSS-ULT-PAIS             PIC X(03).
+           05 WSS-ULT-SUC              PIC 9(02).
+       01  WSS-TOTALES-SUCURSAL.
+           05 WSS-CANT-X-SUC           PIC 9(06).
+           05 WSS-SALDO-SUC            PIC 9(08)V99.
+       01  WSS-ESTADO-DESC             PIC X(10).
+      *-----------------------------------------------------------------*
+      *    AREA DE FECHA DE CORRIDA
+      *-----------------------------------------------------------------*
+       01  WSS-FECHA-EJECUCION.
+           05 WSS-FECHA-EJEC-AAAA      PIC 9(04).
+           05 WSS-FECHA-EJEC-MM        PIC 9(02).
+           05 WSS-FECHA-EJEC-DD        PIC 9(02).
+       01  WSS-FECHA-IMPRESION.
+           05 WSS-FECHA-IMP-DD         PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE '/'.
+           05 WSS-FECHA-IMP-MM         PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE '/'.
+           05 WSS-FECHA-IMP-AAAA       PIC 9(04).
+      *-----------------------------------------------------------------*
+      *    CONTROL DE PAGINADO DEL REPORTE
+      *-----------------------------------------------------------------*
+       01  WSS-CONTROL-REPORTE.
+           05 WSS-PAGINA               PIC 9(03) VALUE 0.
+           05 WSS-LINEAS-IMPRESAS      PIC 9(03) VALUE 0.
+           05 WSS-MAX-LINEAS-PAGINA    PIC 9(03) VALUE 50.
+      *-----------------------------------------------------------------*
+      *    LINEAS DEL REPORTE
+      *-----------------------------------------------------------------*
+       01  WSS-ENC-1.
+           05 FILLER                   PIC X(20)
+                                        VALUE 'BANCO LATINOAMERICA'.
+           05 FILLER                   PIC X(38) VALUE SPACES.
+           05 FILLER                   PIC X(08) VALUE 'PAGINA: '.
+           05 WSS-ENC1-PAGINA          PIC ZZ9.
+           05 FILLER                   PIC X(11) VALUE SPACES.
+       01  WSS-ENC-2.
+           05 FILLER            PIC X(40)
+                  VALUE 'CTASINQ - DETALLE DE CUENTAS POR SUC'.
+           05 FILLER            PIC X(08) VALUE 'FECHA: '.
+           05 WSS-ENC2-FECHA    PIC X(10).
+           05 FILLER            PIC X(22) VALUE SPACES.
+       01  WSS-ENC-3.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE 'PAIS/SUC'.
+           05 FILLER            PIC X(12) VALUE 'CUENTA'.
+           05 FILLER            PIC X(22) VALUE 'TITULAR'.
+           05 FILLER            PIC X(10) VALUE 'ESTADO'.
+           05 FILLER            PIC X(11) VALUE 'APERTURA'.
+           05 FILLER            PIC X(13) VALUE 'SALDO'.
+       01  WSS-ENC-4.
+           05 FILLER                   PIC X(78) VALUE ALL '-'.
+       01  WSS-LINEA-REPORTE            PIC X(80).
+       01  WSS-LINEA-DETALLE.
+           05 WSS-DET-PAIS              PIC X(03).
+           05 FILLER                    PIC X(01) VALUE '/'.
+           05 WSS-DET-SUC               PIC 9(02).
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 WSS-DET-NUM-CUENTA        PIC 9(10).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WSS-DET-TITULAR           PIC X(22).
+           05 WSS-DET-ESTADO            PIC X(10).
+           05 WSS-DET-APERTURA          PIC X(10).
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 WSS-DET-SALDO             PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WSS-LINEA-SUBTOTAL.
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 WSS-SUB-TEXTO             PIC X(40).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WSS-SUB-TOTAL             PIC Z,ZZZ,ZZZ,ZZ9.99.
+      *    LA LINEA DE CANTIDAD DE CUENTAS ES UN CONTADOR, NO UN
+      *    IMPORTE: SE REDEFINE SIN DECIMALES PARA NO MOSTRAR ".00"
+           05 WSS-SUB-CANT REDEFINES WSS-SUB-TOTAL
+                                        PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER                    PIC X(17) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO UNTIL FS-ENTRADA1-FIN
+           PERFORM 9000-FINALIZAR
+           .
+
+      *-----------------------------------------------------------------*
+      *    ABRO ARCHIVOS, INICIALIZO Y LEO EL PRIMER REGISTRO
+      *-----------------------------------------------------------------*
+       1000-INICIO.
+           PERFORM 1100-APERTURA-ARCHIVOS
+           PERFORM 1200-FECHA-EJECUCION
+           PERFORM 5150-ENCABEZADO-REPORTE
+           PERFORM 5000-LECTURA-ARCH
+           .
+       1000-INICIO-EXIT. EXIT.
+
+       1100-APERTURA-ARCHIVOS.
+           OPEN INPUT ENTRADA1
+           IF NOT FS-ENTRADA1-OK
+               DISPLAY 'ERROR APERTURA ENTRADA1 FS: ' FS-ENTRADA1
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF
+
+           OPEN OUTPUT REPORTE
+           IF NOT FS-REPORTE-OK
+               DISPLAY 'ERROR APERTURA REPORTE FS: ' FS-REPORTE
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF
+           .
+       1100-APERTURA-ARCHIVOS-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    ARMO LA FECHA DE CORRIDA PARA EL ENCABEZADO DEL REPORTE
+      *-----------------------------------------------------------------*
+       1200-FECHA-EJECUCION.
+           ACCEPT WSS-FECHA-EJECUCION FROM DATE YYYYMMDD
+           MOVE WSS-FECHA-EJEC-DD   TO WSS-FECHA-IMP-DD
+           MOVE WSS-FECHA-EJEC-MM   TO WSS-FECHA-IMP-MM
+           MOVE WSS-FECHA-EJEC-AAAA TO WSS-FECHA-IMP-AAAA
+           MOVE WSS-FECHA-IMPRESION TO WSS-ENC2-FECHA
+           .
+       1200-FECHA-EJECUCION-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CORTE DE CONTROL POR PAIS/SUCURSAL, IMPRIMIENDO CADA CUENTA
+      *-----------------------------------------------------------------*
+       2000-PROCESO.
+           INITIALIZE WSS-CANT-X-SUC, WSS-SALDO-SUC
+           MOVE CTA-PAIS     TO WSS-ULT-PAIS
+           MOVE CTA-SUCURSAL TO WSS-ULT-SUC
+           PERFORM 2100-CUENTA
+               UNTIL FS-ENTRADA1-FIN
+               OR CTA-PAIS NOT = WSS-ULT-PAIS
+               OR CTA-SUCURSAL NOT = WSS-ULT-SUC
+           PERFORM 2150-GRABO-SUBTOTAL
+           .
+       2000-PROCESO-EXIT. EXIT.
+
+       2100-CUENTA.
+           PERFORM 2110-ARMO-LINEA-DETALLE
+           MOVE WSS-LINEA-DETALLE TO WSS-LINEA-REPORTE
+           PERFORM 5100-WRITE-ARCH
+
+           ADD 1          TO WSS-CANT-X-SUC
+           ADD CTA-SALDO  TO WSS-SALDO-SUC
+
+           PERFORM 5000-LECTURA-ARCH
+           .
+       2100-CUENTA-EXIT. EXIT.
+
+       2110-ARMO-LINEA-DETALLE.
+           MOVE CTA-PAIS          TO WSS-DET-PAIS
+           MOVE CTA-SUCURSAL      TO WSS-DET-SUC
+           MOVE CTA-NUM-CUENTA    TO WSS-DET-NUM-CUENTA
+           MOVE CTA-NOMBRE-TITULAR TO WSS-DET-TITULAR
+           PERFORM 2120-TRADUCE-ESTADO
+           MOVE WSS-ESTADO-DESC   TO WSS-DET-ESTADO
+           STRING CTA-FECHA-APERTURA (7:2) '/'
+                  CTA-FECHA-APERTURA (5:2) '/'
+                  CTA-FECHA-APERTURA (1:4)
+                  DELIMITED BY SIZE
+                  INTO WSS-DET-APERTURA
+           MOVE CTA-SALDO         TO WSS-DET-SALDO
+           .
+       2110-ARMO-LINEA-DETALLE-EXIT. EXIT.
+
+       2120-TRADUCE-ESTADO.
+           EVALUATE TRUE
+               WHEN CTA-ESTADO-ACTIVA
+                   MOVE 'ACTIVA'    TO WSS-ESTADO-DESC
+               WHEN CTA-ESTADO-INACTIVA
+                   MOVE 'INACTIVA'  TO WSS-ESTADO-DESC
+               WHEN CTA-ESTADO-BLOQUEADA
+                   MOVE 'BLOQUEADA' TO WSS-ESTADO-DESC
+               WHEN CTA-ESTADO-CERRADA
+                   MOVE 'CERRADA'   TO WSS-ESTADO-DESC
+               WHEN OTHER
+                   MOVE 'DESCONOC.' TO WSS-ESTADO-DESC
+           END-EVALUATE
+           .
+       2120-TRADUCE-ESTADO-EXIT. EXIT.
+
+       2150-GRABO-SUBTOTAL.
+           MOVE '-CANTIDAD DE CUENTAS DE LA SUCURSAL: '
+                TO WSS-SUB-TEXTO
+           MOVE WSS-CANT-X-SUC TO WSS-SUB-CANT
+           MOVE SPACES TO WSS-SUB-TOTAL (14:3)
+           MOVE WSS-LINEA-SUBTOTAL TO WSS-LINEA-REPORTE
+           PERFORM 5100-WRITE-ARCH
+
+           MOVE '-SALDO TOTAL DE LA SUCURSAL: '
+                TO WSS-SUB-TEXTO
+           MOVE WSS-SALDO-SUC TO WSS-SUB-TOTAL
+           MOVE WSS-LINEA-SUBTOTAL TO WSS-LINEA-REPORTE
+           PERFORM 5100-WRITE-ARCH
+           .
+       2150-GRABO-SUBTOTAL-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    LEO UN REGISTRO DE CUENTAS.TXT
+      *-----------------------------------------------------------------*
+       5000-LECTURA-ARCH.
+           READ ENTRADA1 NEXT RECORD
+           IF NOT FS-ENTRADA1-OK AND NOT FS-ENTRADA1-FIN
+               DISPLAY 'ERROR LECTURA ENTRADA1 FS: ' FS-ENTRADA1
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF
+           .
+       5000-LECTURA-ARCH-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    ESCRIBO UNA LINEA DEL REPORTE, CONTROLANDO PAGINADO
+      *-----------------------------------------------------------------*
+       5100-WRITE-ARCH.
+           WRITE REG-REPORTE FROM WSS-LINEA-REPORTE
+           IF NOT FS-REPORTE-OK
+               DISPLAY 'ERROR ESCRITURA CTASRPT.DAT FS: ' FS-REPORTE
+           END-IF
+           ADD 1 TO WSS-LINEAS-IMPRESAS
+
+           IF WSS-LINEAS-IMPRESAS >= WSS-MAX-LINEAS-PAGINA
+               PERFORM 5150-ENCABEZADO-REPORTE
+           END-IF
+           .
+       5100-WRITE-ARCH-EXIT. EXIT.
+
+       5150-ENCABEZADO-REPORTE.
+           ADD 1 TO WSS-PAGINA
+           MOVE WSS-PAGINA TO WSS-ENC1-PAGINA
+
+           WRITE REG-REPORTE FROM WSS-ENC-1
+           WRITE REG-REPORTE FROM WSS-ENC-2
+           WRITE REG-REPORTE FROM WSS-ENC-3
+           WRITE REG-REPORTE FROM WSS-ENC-4
+
+           MOVE 4 TO WSS-LINEAS-IMPRESAS
+           .
+       5150-ENCABEZADO-REPORTE-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CIERRO ARCHIVOS Y TERMINO
+      *-----------------------------------------------------------------*
+       9000-FINALIZAR.
+           CLOSE ENTRADA1
+           CLOSE REPORTE
+           STOP RUN
+           .
+       9000-FINALIZAR-EXIT. EXIT.
