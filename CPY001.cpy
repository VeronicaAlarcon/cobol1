@@ -0,0 +1,6 @@
+      ******************************************************************
+      *    AREA DE COMUNICACION - ORDENAMIENTO-BURBUJEO
+      ******************************************************************
+           05 CPY001-COD-RETORNO   PIC X(01).
+               88 CPY001-OK                    VALUE '0'.
+               88 CPY001-ERROR                 VALUE '9'.
