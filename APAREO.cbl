@@ -20,6 +20,24 @@
            SELECT SALIDA1 ASSIGN TO "TOTALES.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-SALIDA1.
+           SELECT SALIDA2 ASSIGN TO "PAISEXC.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDA2.
+           SELECT HISTORIA ASSIGN TO "POBHIST.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-HISTORIA.
+           SELECT SALIDA3 ASSIGN TO "CRECPOB.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDA3.
+           SELECT BITACORA ASSIGN TO "APAREOLOG.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-BITACORA.
+           SELECT ENTRADA3 ASSIGN TO "PAISREG.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ENTRADA3.
+           SELECT SALIDA4 ASSIGN TO "REGHAB.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDA4.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -35,6 +53,36 @@
            01  REG-SALIDA1.
                05 A3-PAIS             PIC X(40).
                05 A3-HAB              PIC 9(09).
+       FD  SALIDA2.
+           01  REG-SALIDA2.
+               05 A4-COD-PAIS         PIC X(03).
+               05 A4-ORIGEN           PIC X(10).
+               05 A4-MENSAJE          PIC X(30).
+       FD  HISTORIA.
+           01  REG-HISTORIA.
+               05 A5-FECHA-CORRIDA.
+                   10 A5-ANIO         PIC 9(04).
+                   10 A5-MES          PIC 9(02).
+                   10 A5-DIA          PIC 9(02).
+               05 A5-COD-PAIS         PIC X(03).
+               05 A5-HAB              PIC 9(09).
+       FD  SALIDA3.
+           01  REG-SALIDA3.
+               05 A6-COD-PAIS         PIC X(03).
+               05 A6-HAB-ANIO-ANT     PIC 9(09).
+               05 A6-HAB-ACTUAL       PIC 9(09).
+               05 A6-PORC-CRECIMIENTO PIC S9(03)V9(02).
+               05 A6-OBSERVACION      PIC X(20).
+       FD  BITACORA.
+           01  REG-BITACORA          PIC X(100).
+       FD  ENTRADA3.
+           01  REG-ENTRADA3.
+               05 A7-COD-PAIS         PIC X(03).
+               05 A7-COD-REGION       PIC X(03).
+       FD  SALIDA4.
+           01  REG-SALIDA4.
+               05 A8-COD-REGION       PIC X(03).
+               05 A8-HAB-TOTAL        PIC 9(11).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
@@ -47,6 +95,66 @@
                    88  FS-ENTRADA2-FIN             VALUE '10'.
            05  FS-SALIDA1              PIC X(02).
                    88 FS-SALIDA1-OK                VALUE '00'.
+           05  FS-SALIDA2              PIC X(02).
+                   88 FS-SALIDA2-OK                VALUE '00'.
+           05  FS-HISTORIA             PIC X(02).
+                   88 FS-HISTORIA-OK               VALUE '00'.
+                   88 FS-HISTORIA-FIN              VALUE '10'.
+                   88 FS-HISTORIA-NO-EXISTE        VALUE '35'.
+           05  FS-SALIDA3               PIC X(02).
+                   88 FS-SALIDA3-OK                VALUE '00'.
+           05  FS-BITACORA              PIC X(02).
+                   88 FS-BITACORA-OK                VALUE '00'.
+                   88 FS-BITACORA-NO-EXISTE         VALUE '35'.
+           05  FS-ENTRADA3              PIC X(02).
+                   88 FS-ENTRADA3-OK                VALUE '00'.
+                   88 FS-ENTRADA3-FIN               VALUE '10'.
+           05  FS-SALIDA4               PIC X(02).
+                   88 FS-SALIDA4-OK                 VALUE '00'.
+       01  WSS-FECHA-EJECUCION.
+           05 WSS-FECHA-EJEC-AAAAMMDD  PIC 9(08).
+           05 WSS-FECHA-EJEC-AAAA REDEFINES
+              WSS-FECHA-EJEC-AAAAMMDD  PIC 9(04).
+       01  WSS-FECHA-EJEC-DESGLOSE REDEFINES WSS-FECHA-EJECUCION.
+           05 WSS-FEJ-AAAA             PIC 9(04).
+           05 WSS-FEJ-MM                PIC 9(02).
+           05 WSS-FEJ-DD                PIC 9(02).
+       01  WSS-HORA-EJECUCION.
+           05 WSS-HEJ-HH                PIC 9(02).
+           05 WSS-HEJ-MM                PIC 9(02).
+           05 WSS-HEJ-SS                PIC 9(02).
+           05 WSS-HEJ-CC                PIC 9(02).
+       01  WSS-LINEA-BITACORA           PIC X(100).
+       01  WSS-ANIO-ANTERIOR           PIC 9(04).
+       01  WSS-TABLA-HIST.
+           05 WSS-HIST-CANT            PIC 9(04) VALUE 0.
+           05 WSS-HIST-ENTRY OCCURS 1 TO 200 TIMES
+                              DEPENDING ON WSS-HIST-CANT
+                              INDEXED BY WSS-HIST-IDX.
+               10 WSS-HIST-COD         PIC X(03).
+               10 WSS-HIST-FECHA       PIC 9(08).
+               10 WSS-HIST-HAB         PIC 9(09).
+       01  WSS-CRECIMIENTO-CALC.
+           05 WSS-CREC-HAB-ANT         PIC 9(09).
+           05 WSS-CREC-ENCONTRADO      PIC 9(01) VALUE 0.
+               88 WSS-CREC-TIENE-DATO             VALUE 1.
+       01  WSS-TABLA-PAISREG.
+           05 WSS-PAISREG-CANT         PIC 9(04) VALUE 0.
+           05 WSS-PAISREG-ENTRY OCCURS 1 TO 200 TIMES
+                              DEPENDING ON WSS-PAISREG-CANT
+                              INDEXED BY WSS-PAISREG-IDX.
+               10 WSS-PAISREG-PAIS     PIC X(03).
+               10 WSS-PAISREG-REGION   PIC X(03).
+       01  WSS-TABLA-REGHAB.
+           05 WSS-REGHAB-CANT          PIC 9(02) VALUE 0.
+           05 WSS-REGHAB-ENTRY OCCURS 1 TO 50 TIMES
+                              DEPENDING ON WSS-REGHAB-CANT
+                              INDEXED BY WSS-REGHAB-IDX.
+               10 WSS-REGHAB-REGION    PIC X(03).
+               10 WSS-REGHAB-HAB       PIC 9(11).
+       01  WSS-REGION-CALC.
+           05 WSS-REG-COD-REGION       PIC X(03).
+           05 WSS-REG-ENCONTRADO       PIC 9(01) VALUE 0.
        01  WSS-VARIABLES.
            05 WSS-APAREO.
                10 WSS-CLAVE1           PIC X(03).
@@ -54,14 +162,20 @@
            05 WSS-SALIDA.
                10 WSS-PAIS             PIC X(40).
                10 WSS-HAB              PIC 9(09).
+           05 WSS-EXCEPCION.
+               10 WSS-EXC-COD-PAIS     PIC X(03).
+               10 WSS-EXC-ORIGEN       PIC X(10).
+               10 WSS-EXC-MENSAJE      PIC X(30).
            05 WSS-TOTALES-CONTROL.
                10 WSS-LEIDOS1          PIC 9(04).
                10 WSS-LEIDOS2          PIC 9(04).
                10 WSS-GRABADOS         PIC 9(04).
+               10 WSS-EXCEPCIONES      PIC 9(04).
                10 WSS-ERROR            PIC 9(04).
 
       ******************************************************************
        PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
            PERFORM 1000-INICIO
            PERFORM 2000-PROCESO    UNTIL FS-ENTRADA1-FIN
                                    AND FS-ENTRADA2-FIN
@@ -72,46 +186,217 @@
       *    ABRO ARCHIVOS, INICIALIZO Y LEO EL PRIMER REGISTRO
       *-----------------------------------------------------------------*
        1000-INICIO.
+           PERFORM 1050-FECHA-EJECUCION
            PERFORM 1100-APERTURA-ARCHIVOS
-           INITIALISE WSS-TOTALES-CONTROL
+           INITIALIZE WSS-TOTALES-CONTROL
+           PERFORM 1150-CARGA-HISTORIA
+           PERFORM 1190-CARGA-PAISREG
            PERFORM 5000-LECTURA-ARCH1
            PERFORM 5100-LECTURA-ARCH2
            .
        1000-INICIO-EXIT. EXIT.
 
+      *-----------------------------------------------------------------*
+      *    FECHA DE CORRIDA Y ANIO ANTERIOR PARA EL CALCULO DE CRECIMIENTO
+      *-----------------------------------------------------------------*
+       1050-FECHA-EJECUCION.
+           ACCEPT WSS-FECHA-EJEC-AAAAMMDD FROM DATE YYYYMMDD
+           ACCEPT WSS-HORA-EJECUCION FROM TIME
+           COMPUTE WSS-ANIO-ANTERIOR = WSS-FECHA-EJEC-AAAA - 1
+           .
+       1050-FECHA-EJECUCION-EXIT. EXIT.
+
        1100-APERTURA-ARCHIVOS.
            OPEN INPUT ENTRADA1
            IF NOT FS-ENTRADA1-OK
                DISPLAY 'ERROR APERTURA ENTRADA1 FS: ' FS-ENTRADA1
-               PERFORM 9000-FINALIZAR
+               PERFORM 9050-ERROR-FATAL
            END-IF
 
            OPEN INPUT ENTRADA2
            IF NOT FS-ENTRADA2-OK
                DISPLAY 'ERROR APERTURA ENTRADA1 FS: ' FS-ENTRADA2
-               PERFORM 9000-FINALIZAR
+               PERFORM 9050-ERROR-FATAL
            END-IF
 
            OPEN OUTPUT SALIDA1
            IF NOT FS-SALIDA1-OK
                DISPLAY 'ERROR APERTURA SALIDA FS: ' FS-SALIDA1
-               PERFORM 9000-FINALIZAR
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           OPEN OUTPUT SALIDA2
+           IF NOT FS-SALIDA2-OK
+               DISPLAY 'ERROR APERTURA SALIDA2 FS: ' FS-SALIDA2
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           OPEN OUTPUT SALIDA3
+           IF NOT FS-SALIDA3-OK
+               DISPLAY 'ERROR APERTURA SALIDA3 FS: ' FS-SALIDA3
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+      *    LA BITACORA SE VA ACUMULANDO ENTRE CORRIDAS: SI YA EXISTE,
+      *    LA ABRO EN EXTEND; SI ES LA PRIMERA VEZ, EN OUTPUT
+           OPEN INPUT BITACORA
+           IF FS-BITACORA-NO-EXISTE
+               OPEN OUTPUT BITACORA
+           ELSE
+               CLOSE BITACORA
+               OPEN EXTEND BITACORA
+           END-IF
+           IF NOT FS-BITACORA-OK
+               DISPLAY 'ERROR APERTURA BITACORA FS: ' FS-BITACORA
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           OPEN INPUT ENTRADA3
+           IF NOT FS-ENTRADA3-OK
+               DISPLAY 'ERROR APERTURA ENTRADA3 FS: ' FS-ENTRADA3
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+
+           OPEN OUTPUT SALIDA4
+           IF NOT FS-SALIDA4-OK
+               DISPLAY 'ERROR APERTURA SALIDA4 FS: ' FS-SALIDA4
+               PERFORM 9050-ERROR-FATAL
            END-IF
            .
        1100-APERTURA-ARCHIVOS-EXIT. EXIT.
 
+      *-----------------------------------------------------------------*
+      *    CARGO EN TABLA LOS HABITANTES DEL ANIO ANTERIOR Y DEJO
+      *    POBHIST.DAT ABIERTO PARA AGREGAR LA CORRIDA ACTUAL
+      *-----------------------------------------------------------------*
+      *    IGUAL QUE LA BITACORA: SI POBHIST.DAT NO EXISTE TODAVIA (FS
+      *    35), LA ABRO EN OUTPUT EN VEZ DE CAER EN EL EXTEND DE ABAJO
+      *    (OPEN EXTEND NO CREA UN ARCHIVO LINE SEQUENTIAL INEXISTENTE)
+       1150-CARGA-HISTORIA.
+           OPEN INPUT HISTORIA
+           IF FS-HISTORIA-NO-EXISTE
+               OPEN OUTPUT HISTORIA
+           ELSE
+               IF NOT FS-HISTORIA-OK
+                   DISPLAY 'ERROR APERTURA HISTORIA FS: ' FS-HISTORIA
+                   PERFORM 9050-ERROR-FATAL
+               ELSE
+                   PERFORM 1160-LEE-HISTORIA UNTIL FS-HISTORIA-FIN
+                   CLOSE HISTORIA
+                   OPEN EXTEND HISTORIA
+               END-IF
+           END-IF
+
+           IF NOT FS-HISTORIA-OK
+               DISPLAY 'ERROR APERTURA HISTORIA (EXTEND) FS: '
+                        FS-HISTORIA
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+           .
+       1150-CARGA-HISTORIA-EXIT. EXIT.
+
+       1160-LEE-HISTORIA.
+           READ HISTORIA
+           EVALUATE TRUE
+               WHEN FS-HISTORIA-OK
+                   PERFORM 1170-ACTUALIZA-TABLA-HIST
+               WHEN FS-HISTORIA-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA HISTORIA FS: ' FS-HISTORIA
+                   PERFORM 9050-ERROR-FATAL
+           END-EVALUATE
+           .
+       1160-LEE-HISTORIA-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    GUARDO EN LA TABLA SOLO LOS DATOS DEL ANIO ANTERIOR AL DE
+      *    LA CORRIDA ACTUAL (SI HAY VARIOS, ME QUEDO CON EL ULTIMO)
+      *-----------------------------------------------------------------*
+       1170-ACTUALIZA-TABLA-HIST.
+           IF A5-ANIO = WSS-ANIO-ANTERIOR
+               SET WSS-HIST-IDX TO 1
+               IF WSS-HIST-CANT > 0
+                   SEARCH WSS-HIST-ENTRY
+                       AT END
+                           PERFORM 1180-AGREGA-TABLA-HIST
+                       WHEN WSS-HIST-COD (WSS-HIST-IDX) = A5-COD-PAIS
+                           PERFORM 1185-REEMPLAZA-TABLA-HIST
+                   END-SEARCH
+               ELSE
+                   PERFORM 1180-AGREGA-TABLA-HIST
+               END-IF
+           END-IF
+           .
+       1170-ACTUALIZA-TABLA-HIST-EXIT. EXIT.
+
+       1180-AGREGA-TABLA-HIST.
+           IF WSS-HIST-CANT < 200
+               ADD 1 TO WSS-HIST-CANT
+               SET WSS-HIST-IDX TO WSS-HIST-CANT
+               MOVE A5-COD-PAIS      TO WSS-HIST-COD (WSS-HIST-IDX)
+               MOVE A5-FECHA-CORRIDA TO WSS-HIST-FECHA (WSS-HIST-IDX)
+               MOVE A5-HAB           TO WSS-HIST-HAB (WSS-HIST-IDX)
+           END-IF
+           .
+       1180-AGREGA-TABLA-HIST-EXIT. EXIT.
+
+       1185-REEMPLAZA-TABLA-HIST.
+           IF A5-FECHA-CORRIDA >= WSS-HIST-FECHA (WSS-HIST-IDX)
+               MOVE A5-FECHA-CORRIDA TO WSS-HIST-FECHA (WSS-HIST-IDX)
+               MOVE A5-HAB           TO WSS-HIST-HAB (WSS-HIST-IDX)
+           END-IF
+           .
+       1185-REEMPLAZA-TABLA-HIST-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CARGO EN TABLA EL MAPEO COD-PAIS -> REGION DE PAISREG.DAT
+      *-----------------------------------------------------------------*
+       1190-CARGA-PAISREG.
+           PERFORM 1195-LEE-PAISREG UNTIL FS-ENTRADA3-FIN
+           .
+       1190-CARGA-PAISREG-EXIT. EXIT.
+
+       1195-LEE-PAISREG.
+           READ ENTRADA3
+           EVALUATE TRUE
+               WHEN FS-ENTRADA3-OK
+                   PERFORM 1197-AGREGA-PAISREG
+               WHEN FS-ENTRADA3-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA PAISREG.DAT FS: ' FS-ENTRADA3
+                   PERFORM 9050-ERROR-FATAL
+           END-EVALUATE
+           .
+       1195-LEE-PAISREG-EXIT. EXIT.
+
+       1197-AGREGA-PAISREG.
+           IF WSS-PAISREG-CANT < 200
+               ADD 1 TO WSS-PAISREG-CANT
+               SET WSS-PAISREG-IDX TO WSS-PAISREG-CANT
+               MOVE A7-COD-PAIS   TO WSS-PAISREG-PAIS (WSS-PAISREG-IDX)
+               MOVE A7-COD-REGION
+                    TO WSS-PAISREG-REGION (WSS-PAISREG-IDX)
+           END-IF
+           .
+       1197-AGREGA-PAISREG-EXIT. EXIT.
+
       *-----------------------------------------------------------------*
       *    APAREO
       *-----------------------------------------------------------------*
        2000-PROCESO.
            EVALUATE TRUE
                WHEN WSS-CLAVE1 > WSS-CLAVE2
+                   PERFORM 5300-EXCEPCION-ARCH2
                    PERFORM 5100-LECTURA-ARCH2
                WHEN WSS-CLAVE1 < WSS-CLAVE2
+                   PERFORM 5250-EXCEPCION-ARCH1
                    PERFORM 5000-LECTURA-ARCH1
                WHEN WSS-CLAVE1 = WSS-CLAVE2
                    PERFORM 5200-WRITE-ARCH
                    PERFORM 5000-LECTURA-ARCH1
+                   PERFORM 5100-LECTURA-ARCH2
            END-EVALUATE
            .
        2000-PROCESO-EXIT. EXIT.
@@ -129,7 +414,7 @@
                    MOVE HIGH-VALUE TO WSS-CLAVE1
                WHEN OTHER
                    DISPLAY 'ERROR LECTURA ENTRADA1 FS: ' FS-ENTRADA1
-                   PERFORM 9000-FINALIZAR
+                   PERFORM 9050-ERROR-FATAL
            END-EVALUATE
            .
        5000-LECTURA-ARCH1-EXIT. EXIT.
@@ -144,7 +429,7 @@
                    MOVE HIGH-VALUE TO WSS-CLAVE2
                WHEN OTHER
                    DISPLAY 'ERROR LECTURA ENTRADA1 FS: ' FS-ENTRADA2
-                   PERFORM 9000-FINALIZAR
+                   PERFORM 9050-ERROR-FATAL
            END-EVALUATE
            .
        5100-LECTURA-ARCH2-EXIT. EXIT.
@@ -159,18 +444,179 @@
                ADD 1 TO WSS-GRABADOS
            ELSE
                DISPLAY 'ERROR FS: ' FS-SALIDA1
-               PERFORM 9000-FINALIZAR
+               PERFORM 9050-ERROR-FATAL
            END-IF
+
+           PERFORM 5400-GRABA-HISTORIA
+           PERFORM 5450-CALCULA-CRECIMIENTO
+           PERFORM 5500-ACUMULA-REGION
            .
        5200-WRITE-ARCH-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    AGREGO LA CORRIDA ACTUAL A LA HISTORIA DE POBLACION
+      *-----------------------------------------------------------------*
+       5400-GRABA-HISTORIA.
+           MOVE WSS-FECHA-EJEC-AAAAMMDD TO A5-FECHA-CORRIDA
+           MOVE A1-COD-PAIS             TO A5-COD-PAIS
+           MOVE A1-HAB                  TO A5-HAB
+
+           WRITE REG-HISTORIA
+
+           IF NOT FS-HISTORIA-OK
+               DISPLAY 'ERROR FS: ' FS-HISTORIA
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+           .
+       5400-GRABA-HISTORIA-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CALCULO EL % DE CRECIMIENTO CONTRA EL ANIO ANTERIOR
+      *-----------------------------------------------------------------*
+       5450-CALCULA-CRECIMIENTO.
+           MOVE 0 TO WSS-CREC-ENCONTRADO
+           IF WSS-HIST-CANT > 0
+               SET WSS-HIST-IDX TO 1
+               SEARCH WSS-HIST-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WSS-HIST-COD (WSS-HIST-IDX) = A1-COD-PAIS
+                       MOVE WSS-HIST-HAB (WSS-HIST-IDX)
+                            TO WSS-CREC-HAB-ANT
+                       SET WSS-CREC-TIENE-DATO TO TRUE
+               END-SEARCH
+           END-IF
+
+           MOVE A1-COD-PAIS TO A6-COD-PAIS
+           MOVE A1-HAB      TO A6-HAB-ACTUAL
+
+           IF WSS-CREC-TIENE-DATO AND WSS-CREC-HAB-ANT NOT = 0
+               MOVE WSS-CREC-HAB-ANT TO A6-HAB-ANIO-ANT
+               COMPUTE A6-PORC-CRECIMIENTO ROUNDED =
+                   ((A1-HAB - WSS-CREC-HAB-ANT) / WSS-CREC-HAB-ANT)
+                   * 100
+               MOVE SPACES TO A6-OBSERVACION
+           ELSE
+               MOVE 0 TO A6-HAB-ANIO-ANT
+               MOVE 0 TO A6-PORC-CRECIMIENTO
+               MOVE 'SIN DATO ANIO ANTERIOR' TO A6-OBSERVACION
+           END-IF
+
+           WRITE REG-SALIDA3
+
+           IF NOT FS-SALIDA3-OK
+               DISPLAY 'ERROR FS: ' FS-SALIDA3
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+           .
+       5450-CALCULA-CRECIMIENTO-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    BUSCO LA REGION DEL PAIS EN PAISREG.DAT Y ACUMULO A1-HAB EN
+      *    EL TOTAL DE ESA REGION. SI EL PAIS NO TIENE MAPEO, SE
+      *    ACUMULA BAJO EL CODIGO 'N/D' PARA NO PERDER EL HABITANTE
+      *-----------------------------------------------------------------*
+       5500-ACUMULA-REGION.
+           MOVE 'N/D' TO WSS-REG-COD-REGION
+           IF WSS-PAISREG-CANT > 0
+               SET WSS-PAISREG-IDX TO 1
+               SEARCH WSS-PAISREG-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WSS-PAISREG-PAIS (WSS-PAISREG-IDX) = A1-COD-PAIS
+                       MOVE WSS-PAISREG-REGION (WSS-PAISREG-IDX)
+                            TO WSS-REG-COD-REGION
+               END-SEARCH
+           END-IF
+
+           PERFORM 5550-SUMA-REGION
+           .
+       5500-ACUMULA-REGION-EXIT. EXIT.
+
+       5550-SUMA-REGION.
+           MOVE 0 TO WSS-REG-ENCONTRADO
+           IF WSS-REGHAB-CANT > 0
+               SET WSS-REGHAB-IDX TO 1
+               SEARCH WSS-REGHAB-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WSS-REGHAB-REGION (WSS-REGHAB-IDX)
+                        = WSS-REG-COD-REGION
+                       ADD A1-HAB TO WSS-REGHAB-HAB (WSS-REGHAB-IDX)
+                       MOVE 1 TO WSS-REG-ENCONTRADO
+               END-SEARCH
+           END-IF
+
+           IF WSS-REG-ENCONTRADO = 0 AND WSS-REGHAB-CANT < 50
+               ADD 1 TO WSS-REGHAB-CANT
+               SET WSS-REGHAB-IDX TO WSS-REGHAB-CANT
+               MOVE WSS-REG-COD-REGION
+                    TO WSS-REGHAB-REGION (WSS-REGHAB-IDX)
+               MOVE A1-HAB TO WSS-REGHAB-HAB (WSS-REGHAB-IDX)
+           END-IF
+           .
+       5550-SUMA-REGION-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    A1-COD-PAIS (PAISHAB) SIN COINCIDENCIA EN PAISLAT
+      *-----------------------------------------------------------------*
+       5250-EXCEPCION-ARCH1.
+           MOVE A1-COD-PAIS               TO WSS-EXC-COD-PAIS
+           MOVE 'PAISHAB'                 TO WSS-EXC-ORIGEN
+           MOVE 'SIN COINCIDENCIA EN PAISLAT' TO WSS-EXC-MENSAJE
+           PERFORM 5350-GRABO-EXCEPCION
+           .
+       5250-EXCEPCION-ARCH1-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    A2-COD-PAIS (PAISLAT) SIN COINCIDENCIA EN PAISHAB
+      *-----------------------------------------------------------------*
+       5300-EXCEPCION-ARCH2.
+           MOVE A2-COD-PAIS               TO WSS-EXC-COD-PAIS
+           MOVE 'PAISLAT'                 TO WSS-EXC-ORIGEN
+           MOVE 'SIN COINCIDENCIA EN PAISHAB' TO WSS-EXC-MENSAJE
+           PERFORM 5350-GRABO-EXCEPCION
+           .
+       5300-EXCEPCION-ARCH2-EXIT. EXIT.
+
+       5350-GRABO-EXCEPCION.
+           WRITE REG-SALIDA2 FROM WSS-EXCEPCION
+
+           IF FS-SALIDA2-OK
+               ADD 1 TO WSS-EXCEPCIONES
+           ELSE
+               DISPLAY 'ERROR FS: ' FS-SALIDA2
+               PERFORM 9050-ERROR-FATAL
+           END-IF
+           .
+       5350-GRABO-EXCEPCION-EXIT. EXIT.
+      *-----------------------------------------------------------------*
+      *    UN ERROR FATAL DEJA RETURN-CODE EN 8 ANTES DE FINALIZAR, PARA
+      *    QUE EL JCL PUEDA SALTEAR LOS PASOS SIGUIENTES DE LA
+      *    CANALIZACION (COND=(8,GE) EN CADA PASO POSTERIOR)
+      *-----------------------------------------------------------------*
+       9050-ERROR-FATAL.
+           MOVE 8 TO RETURN-CODE
+           PERFORM 9000-FINALIZAR
+           .
+       9050-ERROR-FATAL-EXIT. EXIT.
+
       *-----------------------------------------------------------------*
       *    CIERRO ARCHIVOS, DISPLAYO TOTALES DE CONTROL
       *-----------------------------------------------------------------*
        9000-FINALIZAR.
            PERFORM 9100-TOTALES-DE-CONTROL.
+           PERFORM 9200-GRABA-REPORTE-REGIONES
+           PERFORM 9150-GRABA-BITACORA
            CLOSE ENTRADA1
            CLOSE ENTRADA2
+           CLOSE ENTRADA3
            CLOSE SALIDA1
+           CLOSE SALIDA2
+           CLOSE HISTORIA
+           CLOSE SALIDA3
+           CLOSE SALIDA4
+           CLOSE BITACORA
            STOP RUN
            .
        9000-FINALIZAR-EXIT. EXIT.
@@ -180,7 +626,61 @@
            DISPLAY '- REGISTROS ARCH 1 LEIDOS: ' WSS-LEIDOS1
            DISPLAY '- REGISTROS ARCH 2 LEIDOS: ' WSS-LEIDOS2
            DISPLAY '- REGISTROS GRABADOS: ' WSS-GRABADOS
+           DISPLAY '- CODIGOS SIN COINCIDENCIA: ' WSS-EXCEPCIONES
            DISPLAY '- ERRORES: ' WSS-ERROR
            DISPLAY '------------------------------------'
+
+           IF RETURN-CODE = 0 AND WSS-EXCEPCIONES > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
            .
        9100-TOTALES-DE-CONTROL-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    GRABO EL ROLL-UP DE HABITANTES POR REGION ACUMULADO EN
+      *    WSS-TABLA-REGHAB DURANTE EL PROCESO
+      *-----------------------------------------------------------------*
+       9200-GRABA-REPORTE-REGIONES.
+           PERFORM 9210-GRABA-LINEA-REGION
+               VARYING WSS-REGHAB-IDX FROM 1 BY 1
+               UNTIL WSS-REGHAB-IDX > WSS-REGHAB-CANT
+           .
+       9200-GRABA-REPORTE-REGIONES-EXIT. EXIT.
+
+       9210-GRABA-LINEA-REGION.
+           MOVE WSS-REGHAB-REGION (WSS-REGHAB-IDX) TO A8-COD-REGION
+           MOVE WSS-REGHAB-HAB (WSS-REGHAB-IDX)    TO A8-HAB-TOTAL
+           WRITE REG-SALIDA4
+
+           IF NOT FS-SALIDA4-OK
+               DISPLAY 'ERROR ESCRITURA REGHAB.DAT FS: ' FS-SALIDA4
+           END-IF
+           .
+       9210-GRABA-LINEA-REGION-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    AGREGO UNA LINEA A LA BITACORA DE CORRIDAS CON FECHA/HORA,
+      *    ARCHIVOS DE ENTRADA Y LOS TOTALES DE CONTROL DE ESTA CORRIDA
+      *-----------------------------------------------------------------*
+       9150-GRABA-BITACORA.
+           IF FS-BITACORA-OK
+               MOVE SPACES TO WSS-LINEA-BITACORA
+               STRING 'APAREO '
+                      WSS-FEJ-AAAA '-' WSS-FEJ-MM '-' WSS-FEJ-DD ' '
+                      WSS-HEJ-HH ':' WSS-HEJ-MM ':' WSS-HEJ-SS
+                      ' ENTRADAS=PAISHAB.dat,PAISLAT.dat'
+                      ' LEIDOS1=' WSS-LEIDOS1
+                      ' LEIDOS2=' WSS-LEIDOS2
+                      ' GRABADOS=' WSS-GRABADOS
+                      ' EXCEPCIONES=' WSS-EXCEPCIONES
+                      ' ERRORES=' WSS-ERROR
+                      DELIMITED BY SIZE
+                      INTO WSS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WSS-LINEA-BITACORA
+               IF NOT FS-BITACORA-OK
+                   DISPLAY 'ERROR ESCRITURA BITACORA FS: '
+                            FS-BITACORA
+               END-IF
+           END-IF
+           .
+       9150-GRABA-BITACORA-EXIT. EXIT.
