@@ -1,55 +1,179 @@
       ******************************************************************
       * Author:  VERONICA ALARCON
       * Date:    2021-08-11
-      * Purpose: PROGRAMA QUE ORDENA NUMEROS DENTRO DE  UN VECTOR
+      * Purpose: PROGRAMA QUE ORDENA NUMEROS DENTRO DE UN VECTOR
       *          (BURBUJEO)
+      * Modificaciones:
+      *   2022-01-14  - DEJA DE SER UNA DEMO CON ACCEPT: AHORA LEE LOS
+      *                 VALORES A ORDENAR DESDE ORDENENT.DAT Y GRABA EL
+      *                 RESULTADO EN ORDENSAL.DAT, PARA PODER USARSE
+      *                 COMO UN PASO MAS DE UN JOB EN LOTE.
+      *   2022-01-21  - WSS-TAM-VECTOR Y WSS-VECTOR PASAN A ADMITIR
+      *                 HASTA 500 ELEMENTOS (ANTES SOLO 4), Y SE AGREGA
+      *                 ORDENPARM.DAT COMO TARJETA DE PARAMETRO PARA
+      *                 ELEGIR ASCENDENTE/DESCENDENTE (POR DEFECTO,
+      *                 ASCENDENTE SI EL ARCHIVO NO EXISTE).
+      *   2022-02-04  - AREADECOM PASA A LINKAGE SECTION Y EL PROGRAMA
+      *                 TERMINA CON GOBACK EN LUGAR DE STOP RUN, PARA
+      *                 QUE PIPEDRV PUEDA INVOCARLO CON CALL COMO UN
+      *                 PASO MAS DE LA CANALIZACION (STOP RUN CORTARIA
+      *                 TODA LA UNIDAD DE CORRIDA, NO SOLO ESTE PASO).
+      *                 SIGUE FUNCIONANDO IGUAL SI SE EJECUTA SOLO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ORDENAMIENTO-BURBUJEO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+       FILE-CONTROL.
+           SELECT ENTRADA-ORD ASSIGN TO "ORDENENT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ENTRADA-ORD.
+           SELECT SALIDA-ORD ASSIGN TO "ORDENSAL.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDA-ORD.
+           SELECT PARM-ORD ASSIGN TO "ORDENPARM.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-PARM-ORD.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-ORD.
+           01  REG-ENTRADA-ORD.
+               05 ORD-VALOR             PIC S9(10).
+       FD  SALIDA-ORD.
+           01  REG-SALIDA-ORD.
+               05 ORD-VALOR-SAL         PIC S9(10).
+       FD  PARM-ORD.
+           01  REG-PARM-ORD.
+               05 ORD-DIRECCION         PIC X(01).
+                   88 ORD-DIR-ASCENDENTE        VALUE 'A'.
+                   88 ORD-DIR-DESCENDENTE       VALUE 'D'.
+
       *-----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
+       01  FILE-STATUS.
+           05 FS-ENTRADA-ORD           PIC X(02).
+               88 FS-ENTRADA-ORD-OK             VALUE '00'.
+               88 FS-ENTRADA-ORD-FIN            VALUE '10'.
+           05 FS-SALIDA-ORD            PIC X(02).
+               88 FS-SALIDA-ORD-OK              VALUE '00'.
+           05 FS-PARM-ORD              PIC X(02).
+               88 FS-PARM-ORD-OK                VALUE '00'.
+               88 FS-PARM-ORD-FIN               VALUE '10'.
+               88 FS-PARM-ORD-NO-EXISTE         VALUE '35'.
+
        01 WSS-VAR.
            03  WSS-ORDENAMIENTO.
-               05 WSS-TAM-VECTOR   PIC 9       VALUE 4.
+               05 WSS-TAM-VECTOR   PIC 9(03) VALUE 0.
+               05 WSS-TAM-MAXIMO   PIC 9(03) VALUE 500.
                05 WSS-AUX          PIC S9(10).
-               05 WSS-J            PIC 9.
+               05 WSS-I            PIC 9(03).
+               05 WSS-J            PIC 9(03).
                05 WSS-ORDEN        PIC 9.
                    88 WSS-ORDENADO             VALUE 1.
                    88 WSS-DESORDENADO          VALUE 0.
-           03 WSS-VECTOR           PIC S9(10) OCCURS 4 TIMES.
-           03 AREADECOM.
-               COPY CPY001.
+           03 WSS-DIRECCION        PIC X(01) VALUE 'A'.
+               88 WSS-ASCENDENTE               VALUE 'A'.
+               88 WSS-DESCENDENTE              VALUE 'D'.
+           03 WSS-VECTOR           PIC S9(10) OCCURS 500 TIMES.
+
+      *-----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 AREADECOM.
+           COPY CPY001.
 
       *-----------------------------------------------------------------*
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING AREADECOM.
            PERFORM 1000-INICIO
            PERFORM 2000-PROCESO UNTIL WSS-ORDENADO
+           PERFORM 3000-GRABA-SALIDA
            PERFORM 9000-FINAL.
-           STOP RUN.
+           GOBACK.
 
       *-----------------------------------------------------------------*
-      *    CARGO EL VECTOR, PREPARO VARIABLE PARA ENTRAR AL CICLO
+      *    ABRO ENTRADA, LEO EL PARAMETRO DE DIRECCION Y CARGO EL VECTOR
       *-----------------------------------------------------------------*
        1000-INICIO.
-      *    CARGO VECTOR Y ORDENO CARACTERES
-           PERFORM 1100-ORDEN-CARACTERES
-           VARYING WSS-J
-               FROM 1 BY 1
-               UNTIL WSS-J > WSS-TAM-VECTOR
-      *    PREPARO VARIABLE PARA ENRAR AL CICLO
+           SET CPY001-OK TO TRUE
+
+           OPEN INPUT ENTRADA-ORD
+           IF NOT FS-ENTRADA-ORD-OK
+               DISPLAY 'ERROR APERTURA ORDENENT.DAT FS: ' FS-ENTRADA-ORD
+               SET CPY001-ERROR TO TRUE
+               PERFORM 9000-FINAL
+               GOBACK
+           END-IF
+
+           PERFORM 1050-LEE-PARAMETRO
+
+           PERFORM 1100-CARGA-VECTOR UNTIL FS-ENTRADA-ORD-FIN
+
+           CLOSE ENTRADA-ORD
+
+      *    PREPARO VARIABLE PARA ENTRAR AL CICLO
            SET WSS-DESORDENADO TO TRUE
            .
        1000-INICIO-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    ORDENPARM.DAT ES OPCIONAL: SI NO EXISTE, ORDENO ASCENDENTE
+      *-----------------------------------------------------------------*
+       1050-LEE-PARAMETRO.
+           OPEN INPUT PARM-ORD
+           IF FS-PARM-ORD-NO-EXISTE
+               MOVE 'A' TO WSS-DIRECCION
+           ELSE
+               IF NOT FS-PARM-ORD-OK
+                   DISPLAY 'ERROR APERTURA ORDENPARM.DAT FS: '
+                            FS-PARM-ORD
+                   SET CPY001-ERROR TO TRUE
+                   PERFORM 9000-FINAL
+                   GOBACK
+               END-IF
+
+               READ PARM-ORD
+               IF FS-PARM-ORD-OK
+                   MOVE ORD-DIRECCION TO WSS-DIRECCION
+               ELSE
+                   MOVE 'A' TO WSS-DIRECCION
+               END-IF
+
+               CLOSE PARM-ORD
+           END-IF
+           .
+       1050-LEE-PARAMETRO-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CARGO CADA VALOR DE ORDENENT.DAT EN EL VECTOR DE TRABAJO
       *-----------------------------------------------------------------*
-       1100-ORDEN-CARACTERES.
-           DISPLAY 'INGESE POSICION ' WSS-J
-           ACCEPT WSS-VECTOR (WSS-J)
+       1100-CARGA-VECTOR.
+           READ ENTRADA-ORD
+           EVALUATE TRUE
+               WHEN FS-ENTRADA-ORD-OK
+                   IF WSS-TAM-VECTOR >= WSS-TAM-MAXIMO
+                       DISPLAY 'ORDENENT.DAT TIENE MAS DE '
+                                WSS-TAM-MAXIMO ' VALORES, SE IGNORA '
+                                'EL RESTO'
+                       MOVE '10' TO FS-ENTRADA-ORD
+                   ELSE
+                       ADD 1 TO WSS-TAM-VECTOR
+                       MOVE ORD-VALOR TO WSS-VECTOR (WSS-TAM-VECTOR)
+                   END-IF
+               WHEN FS-ENTRADA-ORD-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA ORDENENT.DAT FS: '
+                            FS-ENTRADA-ORD
+                   SET CPY001-ERROR TO TRUE
+                   PERFORM 9000-FINAL
+                   GOBACK
+           END-EVALUATE
            .
-       1100-ORDEN-CARACTERES-EXIT. EXIT.
+       1100-CARGA-VECTOR-EXIT. EXIT.
 
       *-----------------------------------------------------------------*
-      *    ORDENAMIENTO POR BURBUJEO
+      *    ORDENAMIENTO POR BURBUJEO, ASCENDENTE O DESCENDENTE
       *-----------------------------------------------------------------*
        2000-PROCESO.
            SET WSS-ORDENADO TO TRUE
@@ -57,32 +181,75 @@
            VARYING WSS-J
                FROM 1 BY 1
                UNTIL WSS-J >= WSS-TAM-VECTOR
-      *    GUARDO EN DONDE ESTA DESORDENADO MI VECTOR
-           MOVE WSS-ORDEN TO WSS-TAM-VECTOR
            .
-       2OOO-PROCESO-EXIT. EXIT.
+       2000-PROCESO-EXIT. EXIT.
       *-----------------------------------------------------------------*
        2100-REACOMODO.
-           IF WSS-VECTOR(WSS-J) > WSS-VECTOR(WSS-J + 1)
-               MOVE WSS-VECTOR(WSS-J) TO WSS-AUX
-               MOVE WSS-VECTOR(WSS-J + 1) TO WSS-VECTOR(WSS-J)
-               MOVE WSS-AUX TO WSS-VECTOR(WSS-J + 1)
-               MOVE WSS-J TO WSS-ORDEN
-           END-IF
+           EVALUATE TRUE
+               WHEN WSS-ASCENDENTE
+                   IF WSS-VECTOR (WSS-J) > WSS-VECTOR (WSS-J + 1)
+                       PERFORM 2150-INTERCAMBIA
+                   END-IF
+               WHEN WSS-DESCENDENTE
+                   IF WSS-VECTOR (WSS-J) < WSS-VECTOR (WSS-J + 1)
+                       PERFORM 2150-INTERCAMBIA
+                   END-IF
+           END-EVALUATE
            .
        2100-REACOMODO-EXIT. EXIT.
 
+       2150-INTERCAMBIA.
+           MOVE WSS-VECTOR (WSS-J) TO WSS-AUX
+           MOVE WSS-VECTOR (WSS-J + 1) TO WSS-VECTOR (WSS-J)
+           MOVE WSS-AUX TO WSS-VECTOR (WSS-J + 1)
+      *    GUARDO QUE HUBO UN INTERCAMBIO: FALTA OTRA PASADA
+           SET WSS-DESORDENADO TO TRUE
+           .
+       2150-INTERCAMBIA-EXIT. EXIT.
+
       *-----------------------------------------------------------------*
-      *     DISPLAYO EL VECTOR
+      *    GRABO EL VECTOR YA ORDENADO EN ORDENSAL.DAT
       *-----------------------------------------------------------------*
-       9000-FINAL.
-           DISPLAY '--------------'
-           DISPLAY 'ARRAY ORDENADO'
-           DISPLAY '--------------'
-           PERFORM VARYING WSS-J
+       3000-GRABA-SALIDA.
+           OPEN OUTPUT SALIDA-ORD
+           IF NOT FS-SALIDA-ORD-OK
+               DISPLAY 'ERROR APERTURA ORDENSAL.DAT FS: ' FS-SALIDA-ORD
+               SET CPY001-ERROR TO TRUE
+               PERFORM 9000-FINAL
+               GOBACK
+           END-IF
+
+           PERFORM 3100-GRABA-ELEMENTO
+           VARYING WSS-I
                FROM 1 BY 1
-               UNTIL WSS-J > 4
-                   DISPLAY WSS-VECTOR(WSS-J)
-           END-PERFORM
+               UNTIL WSS-I > WSS-TAM-VECTOR
+
+           CLOSE SALIDA-ORD
+           .
+       3000-GRABA-SALIDA-EXIT. EXIT.
+
+       3100-GRABA-ELEMENTO.
+           MOVE WSS-VECTOR (WSS-I) TO ORD-VALOR-SAL
+           WRITE REG-SALIDA-ORD
+           IF NOT FS-SALIDA-ORD-OK
+               DISPLAY 'ERROR ESCRITURA ORDENSAL.DAT FS: '
+                        FS-SALIDA-ORD
+           END-IF
+           .
+       3100-GRABA-ELEMENTO-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    INFORMO CANTIDAD DE VALORES ORDENADOS Y DIRECCION USADA
+      *-----------------------------------------------------------------*
+       9000-FINAL.
+           DISPLAY '--------------------------------'
+           DISPLAY 'ORDENAMIENTO-BURBUJEO FINALIZADO'
+           DISPLAY '--------------------------------'
+           DISPLAY '- VALORES ORDENADOS: ' WSS-TAM-VECTOR
+           IF WSS-ASCENDENTE
+               DISPLAY '- DIRECCION: ASCENDENTE'
+           ELSE
+               DISPLAY '- DIRECCION: DESCENDENTE'
+           END-IF
            .
        9000-FINAL-EXIT. EXIT.
