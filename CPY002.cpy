@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    AREA DE COMUNICACION - RUTINA (COMPLETAR CON CEROS)
+      *    WSS-NUM SE COMPLETA A LA DERECHA CON WSS-LONGITUD CARACTERES
+      *    (1 A 30); EL RESTO DEL AREA SE IGNORA. WSS-COD-RETORNO
+      *    INFORMA AL LLAMADOR SI LA LONGITUD RECIBIDA ES VALIDA.
+      ******************************************************************
+           05 WSS-NUM              PIC X(30).
+           05 WSS-LONGITUD         PIC 9(02).
+           05 WSS-POS              PIC 9(02).
+           05 WSS-CONT             PIC 9(02).
+           05 WSS-I                PIC 9(02).
+           05 WSS-COD-RETORNO      PIC X(01).
+               88 WSS-RUTINA-OK             VALUE '0'.
+               88 WSS-RUTINA-ERROR          VALUE '9'.
