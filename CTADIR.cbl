@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author:    VERONICA ALARCON
+      * Date:      2022-04-05
+      * Purpose:   CONSULTA DIRECTA DE UNA CUENTA POR CLAVE (PAIS/
+      *            SUCURSAL/NUMERO DE CUENTA) CONTRA EL MAESTRO INDEXED
+      *            CUENTAS.TXT, PARA QUE UN CAJERO O UN TRABAJO DE
+      *            CONCILIACION PUEDA TRAER UNA CUENTA PUNTUAL SIN
+      *            BARRER TODO EL ARCHIVO COMO HACE CTASINQ.CBL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTADIR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+       FILE-CONTROL.
+           SELECT ENTRADA1 ASSIGN TO "cuentas.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE-CUENTA
+                   SOURCE IS CTA-PAIS CTA-SUCURSAL CTA-NUM-CUENTA
+           FILE STATUS FS-ENTRADA1.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA1.
+           01  REG-ENTRADA1.
+               COPY CUENTASC.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS.
+           05  FS-ENTRADA1              PIC X(02).
+                   88  FS-ENTRADA1-OK               VALUE '00'.
+                   88  FS-ENTRADA1-NO-ENCONTRADA    VALUE '23'.
+       01  WSS-ESTADO-DESC              PIC X(10).
+       01  WSS-SALDO-EDITADO            PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WSS-APERTURA-EDITADA         PIC X(10).
+      *-----------------------------------------------------------------*
+      *    SWITCH DE FIN DE MENU Y CLAVE DE BUSQUEDA
+      *-----------------------------------------------------------------*
+       01  WSS-SW-FIN                   PIC X(01) VALUE 'N'.
+           88 WSS-HAY-QUE-SALIR                    VALUE 'S'.
+       01  WSS-OPCION                   PIC 9(01) VALUE 0.
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-MENU-PRINCIPAL UNTIL WSS-HAY-QUE-SALIR
+           PERFORM 9000-FINALIZAR
+           .
+
+      *-----------------------------------------------------------------*
+      *    ABRO EL MAESTRO PARA ACCESO DIRECTO (Y SECUENCIAL SI HICIERA
+      *    FALTA, POR ESO ACCESS MODE DYNAMIC EN EL SELECT)
+      *-----------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT ENTRADA1
+           IF NOT FS-ENTRADA1-OK
+               DISPLAY 'ERROR APERTURA CUENTAS.TXT FS: ' FS-ENTRADA1
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       1000-INICIO-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    MENU PRINCIPAL: MUESTRO OPCIONES, LEO LA ELEGIDA Y LA
+      *    DESPACHO A SU PARRAFO
+      *-----------------------------------------------------------------*
+       2000-MENU-PRINCIPAL.
+           DISPLAY ' '
+           DISPLAY '========================================'
+           DISPLAY ' CTADIR - CONSULTA DIRECTA DE CUENTAS'
+           DISPLAY '========================================'
+           DISPLAY ' 1 - CONSULTAR UNA CUENTA POR CLAVE'
+           DISPLAY ' 9 - SALIR'
+           DISPLAY 'OPCION: ' WITH NO ADVANCING
+           ACCEPT WSS-OPCION
+
+           EVALUATE WSS-OPCION
+               WHEN 1
+                   PERFORM 2100-CONSULTA-CUENTA
+               WHEN 9
+                   SET WSS-HAY-QUE-SALIR TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE
+           .
+       2000-MENU-PRINCIPAL-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    PIDO LA CLAVE, LEO DIRECTO POR CTA-CLAVE-CUENTA Y MUESTRO
+      *    LA CUENTA SI EXISTE
+      *-----------------------------------------------------------------*
+       2100-CONSULTA-CUENTA.
+           DISPLAY 'CODIGO DE PAIS (3 LETRAS): ' WITH NO ADVANCING
+           ACCEPT CTA-PAIS
+           DISPLAY 'CODIGO DE SUCURSAL (2 DIGITOS): '
+                    WITH NO ADVANCING
+           ACCEPT CTA-SUCURSAL
+           DISPLAY 'NUMERO DE CUENTA (10 DIGITOS): '
+                    WITH NO ADVANCING
+           ACCEPT CTA-NUM-CUENTA
+
+           READ ENTRADA1
+               KEY IS CTA-CLAVE-CUENTA
+           EVALUATE TRUE
+               WHEN FS-ENTRADA1-OK
+                   PERFORM 2110-MUESTRA-CUENTA
+               WHEN FS-ENTRADA1-NO-ENCONTRADA
+                   DISPLAY 'CUENTA NO ENCONTRADA EN CUENTAS.TXT'
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA CUENTAS.TXT FS: '
+                            FS-ENTRADA1
+           END-EVALUATE
+           .
+       2100-CONSULTA-CUENTA-EXIT. EXIT.
+
+       2110-MUESTRA-CUENTA.
+           PERFORM 2120-TRADUCE-ESTADO
+           MOVE CTA-SALDO TO WSS-SALDO-EDITADO
+           STRING CTA-FECHA-APERTURA (7:2) '/'
+                  CTA-FECHA-APERTURA (5:2) '/'
+                  CTA-FECHA-APERTURA (1:4)
+                  DELIMITED BY SIZE
+                  INTO WSS-APERTURA-EDITADA
+
+           DISPLAY 'PAIS/SUCURSAL: ' CTA-PAIS '/' CTA-SUCURSAL
+           DISPLAY 'NUMERO DE CUENTA: ' CTA-NUM-CUENTA
+           DISPLAY 'TITULAR: ' CTA-NOMBRE-TITULAR
+           DISPLAY 'ESTADO: ' WSS-ESTADO-DESC
+           DISPLAY 'FECHA DE APERTURA: ' WSS-APERTURA-EDITADA
+           DISPLAY 'SALDO: ' WSS-SALDO-EDITADO ' ' CTA-MONEDA
+           .
+       2110-MUESTRA-CUENTA-EXIT. EXIT.
+
+       2120-TRADUCE-ESTADO.
+           EVALUATE TRUE
+               WHEN CTA-ESTADO-ACTIVA
+                   MOVE 'ACTIVA'    TO WSS-ESTADO-DESC
+               WHEN CTA-ESTADO-INACTIVA
+                   MOVE 'INACTIVA'  TO WSS-ESTADO-DESC
+               WHEN CTA-ESTADO-BLOQUEADA
+                   MOVE 'BLOQUEADA' TO WSS-ESTADO-DESC
+               WHEN CTA-ESTADO-CERRADA
+                   MOVE 'CERRADA'   TO WSS-ESTADO-DESC
+               WHEN OTHER
+                   MOVE 'DESCONOC.' TO WSS-ESTADO-DESC
+           END-EVALUATE
+           .
+       2120-TRADUCE-ESTADO-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CIERRO Y TERMINO
+      *-----------------------------------------------------------------*
+       9000-FINALIZAR.
+           CLOSE ENTRADA1
+           DISPLAY 'FIN DE LA CONSULTA'
+           STOP RUN
+           .
+       9000-FINALIZAR-EXIT. EXIT.
