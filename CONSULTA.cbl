@@ -0,0 +1,304 @@
+      ******************************************************************
+      * Author:    VERONICA ALARCON
+      * Date:      2022-03-22
+      * Purpose:   CONSULTA EN LINEA DE LOS TOTALES DEL CORTE (SALDOS.
+      *            DAT, GENERADO POR CORTE2) PARA QUE EL PERSONAL DE
+      *            SUCURSAL PUEDA VER LA CANTIDAD DE CUENTAS Y EL
+      *            SALDO DE SU PAIS O SUCURSAL DEL CICLO VIGENTE SIN
+      *            PEDIRLE EL DATO A OPERACIONES. MENU POR CONSOLA:
+      *            CARGA SALDOS.DAT EN TABLA UNA SOLA VEZ AL INICIO Y
+      *            RESUELVE CADA CONSULTA CONTRA LA TABLA EN MEMORIA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+       FILE-CONTROL.
+           SELECT SALDOS ASSIGN TO "SALDOS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALDOS.
+           SELECT MAESTRO-SUC ASSIGN TO "SUCURSALES.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MAESTRO-SUC.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALDOS.
+           01  REG-SALDOS.
+               05 SD-COD-PAIS       PIC X(03).
+               05 SD-COD-SUC        PIC 9(02).
+               05 SD-CANTIDAD       PIC 9(06).
+               05 SD-SALDO          PIC 9(09)V99.
+               05 SD-MONEDA         PIC X(03).
+       FD  MAESTRO-SUC.
+           01  REG-MAESTRO-SUC.
+               05 MS-COD-SUC        PIC 9(02).
+               05 MS-NOMBRE         PIC X(20).
+               05 MS-DIRECCION      PIC X(30).
+               05 MS-REGION         PIC X(03).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS.
+           05  FS-SALDOS                PIC X(02).
+                   88 FS-SALDOS-OK                   VALUE '00'.
+                   88 FS-SALDOS-FIN                  VALUE '10'.
+           05  FS-MAESTRO-SUC           PIC X(02).
+                   88 FS-MAESTRO-SUC-OK              VALUE '00'.
+                   88 FS-MAESTRO-SUC-FIN             VALUE '10'.
+      *-----------------------------------------------------------------*
+      *    TABLA DE SALDOS, CARGADA UNA VEZ DESDE SALDOS.DAT
+      *-----------------------------------------------------------------*
+       01  WSS-TABLA-SALDOS.
+           05 WSS-SD-CANT               PIC 9(04) VALUE 0.
+           05 WSS-SD-ENTRY OCCURS 1 TO 2000 TIMES
+                              DEPENDING ON WSS-SD-CANT
+                              INDEXED BY WSS-SD-IDX.
+               10 WSS-SD-COD-PAIS       PIC X(03).
+               10 WSS-SD-COD-SUC        PIC 9(02).
+               10 WSS-SD-CANTIDAD       PIC 9(06).
+               10 WSS-SD-SALDO          PIC 9(09)V99.
+               10 WSS-SD-MONEDA         PIC X(03).
+      *-----------------------------------------------------------------*
+      *    TABLA DE SUCURSALES, CARGADA UNA VEZ DESDE SUCURSALES.DAT
+      *-----------------------------------------------------------------*
+       01  WSS-TABLA-SUC.
+           05 WSS-SUC-CANT              PIC 9(03) VALUE 0.
+           05 WSS-SUC-ENTRY OCCURS 1 TO 100 TIMES
+                              DEPENDING ON WSS-SUC-CANT
+                              INDEXED BY WSS-SUC-IDX.
+               10 WSS-SUC-COD           PIC 9(02).
+               10 WSS-SUC-NOMBRE        PIC X(20).
+       01  WSS-SUC-NOMBRE-DESC          PIC X(20).
+      *-----------------------------------------------------------------*
+      *    SWITCH DE FIN DE MENU Y DATOS DE LA CONSULTA EN CURSO
+      *-----------------------------------------------------------------*
+       01  WSS-SW-FIN                   PIC X(01) VALUE 'N'.
+           88 WSS-HAY-QUE-SALIR                    VALUE 'S'.
+       01  WSS-OPCION                   PIC 9(01) VALUE 0.
+       01  WSS-COD-PAIS-BUSCADO         PIC X(03).
+       01  WSS-COD-SUC-BUSCADO          PIC 9(02).
+       01  WSS-ENCONTRADO               PIC 9(01) VALUE 0.
+       01  WSS-SALDO-EDITADO            PIC Z,ZZZ,ZZZ,ZZ9.99.
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-MENU-PRINCIPAL UNTIL WSS-HAY-QUE-SALIR
+           PERFORM 9000-FINALIZAR
+           .
+
+      *-----------------------------------------------------------------*
+      *    ABRO Y CARGO EN TABLA LOS DOS MAESTROS DE CONSULTA
+      *-----------------------------------------------------------------*
+       1000-INICIO.
+           PERFORM 1100-CARGA-SALDOS
+           PERFORM 1200-CARGA-SUCURSALES
+           .
+       1000-INICIO-EXIT. EXIT.
+
+       1100-CARGA-SALDOS.
+           OPEN INPUT SALDOS
+           IF NOT FS-SALDOS-OK
+               DISPLAY 'ERROR APERTURA SALDOS.DAT FS: ' FS-SALDOS
+               DISPLAY 'CORRA PRIMERO CORTE2 PARA GENERAR SALDOS.DAT'
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 1110-LEE-SALDO UNTIL FS-SALDOS-FIN
+
+           CLOSE SALDOS
+           .
+       1100-CARGA-SALDOS-EXIT. EXIT.
+
+       1110-LEE-SALDO.
+           READ SALDOS
+           EVALUATE TRUE
+               WHEN FS-SALDOS-OK
+                   PERFORM 1120-AGREGA-SALDO
+               WHEN FS-SALDOS-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA SALDOS.DAT FS: ' FS-SALDOS
+           END-EVALUATE
+           .
+       1110-LEE-SALDO-EXIT. EXIT.
+
+       1120-AGREGA-SALDO.
+           IF WSS-SD-CANT < 2000
+               ADD 1 TO WSS-SD-CANT
+               SET WSS-SD-IDX TO WSS-SD-CANT
+               MOVE SD-COD-PAIS  TO WSS-SD-COD-PAIS (WSS-SD-IDX)
+               MOVE SD-COD-SUC   TO WSS-SD-COD-SUC (WSS-SD-IDX)
+               MOVE SD-CANTIDAD  TO WSS-SD-CANTIDAD (WSS-SD-IDX)
+               MOVE SD-SALDO     TO WSS-SD-SALDO (WSS-SD-IDX)
+               MOVE SD-MONEDA    TO WSS-SD-MONEDA (WSS-SD-IDX)
+           END-IF
+           .
+       1120-AGREGA-SALDO-EXIT. EXIT.
+
+       1200-CARGA-SUCURSALES.
+           OPEN INPUT MAESTRO-SUC
+           IF NOT FS-MAESTRO-SUC-OK
+               DISPLAY 'ERROR APERTURA SUCURSALES.DAT FS: '
+                        FS-MAESTRO-SUC
+               DISPLAY 'SIGO SIN NOMBRE DE SUCURSAL EN LA CONSULTA'
+           ELSE
+               PERFORM 1210-LEE-SUCURSAL UNTIL FS-MAESTRO-SUC-FIN
+               CLOSE MAESTRO-SUC
+           END-IF
+           .
+       1200-CARGA-SUCURSALES-EXIT. EXIT.
+
+       1210-LEE-SUCURSAL.
+           READ MAESTRO-SUC
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-SUC-OK
+                   PERFORM 1220-AGREGA-SUCURSAL
+               WHEN FS-MAESTRO-SUC-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA SUCURSALES.DAT FS: '
+                            FS-MAESTRO-SUC
+           END-EVALUATE
+           .
+       1210-LEE-SUCURSAL-EXIT. EXIT.
+
+       1220-AGREGA-SUCURSAL.
+           IF WSS-SUC-CANT < 100
+               ADD 1 TO WSS-SUC-CANT
+               SET WSS-SUC-IDX TO WSS-SUC-CANT
+               MOVE MS-COD-SUC    TO WSS-SUC-COD (WSS-SUC-IDX)
+               MOVE MS-NOMBRE     TO WSS-SUC-NOMBRE (WSS-SUC-IDX)
+           END-IF
+           .
+       1220-AGREGA-SUCURSAL-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    MENU PRINCIPAL: MUESTRO OPCIONES, LEO LA ELEGIDA Y LA
+      *    DESPACHO A SU PARRAFO
+      *-----------------------------------------------------------------*
+       2000-MENU-PRINCIPAL.
+           DISPLAY ' '
+           DISPLAY '========================================'
+           DISPLAY ' CONSULTA - TOTALES DEL CORTE POR SUCURSAL'
+           DISPLAY '========================================'
+           DISPLAY ' 1 - CONSULTAR TOTALES DE UN PAIS'
+           DISPLAY ' 2 - CONSULTAR TOTALES DE UNA SUCURSAL'
+           DISPLAY ' 9 - SALIR'
+           DISPLAY 'OPCION: ' WITH NO ADVANCING
+           ACCEPT WSS-OPCION
+
+           EVALUATE WSS-OPCION
+               WHEN 1
+                   PERFORM 2100-CONSULTA-PAIS
+               WHEN 2
+                   PERFORM 2200-CONSULTA-SUCURSAL
+               WHEN 9
+                   SET WSS-HAY-QUE-SALIR TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE
+           .
+       2000-MENU-PRINCIPAL-EXIT. EXIT.
+
+       2100-CONSULTA-PAIS.
+           DISPLAY 'CODIGO DE PAIS (3 LETRAS): ' WITH NO ADVANCING
+           ACCEPT WSS-COD-PAIS-BUSCADO
+
+           MOVE 0 TO WSS-ENCONTRADO
+           IF WSS-SD-CANT > 0
+               SET WSS-SD-IDX TO 1
+               SEARCH WSS-SD-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WSS-SD-COD-PAIS (WSS-SD-IDX)
+                        = WSS-COD-PAIS-BUSCADO
+                        AND WSS-SD-COD-SUC (WSS-SD-IDX) = 0
+                       PERFORM 2110-MUESTRA-TOTAL-PAIS
+                       MOVE 1 TO WSS-ENCONTRADO
+               END-SEARCH
+           END-IF
+
+           IF WSS-ENCONTRADO = 0
+               DISPLAY 'PAIS NO ENCONTRADO EN SALDOS.DAT'
+           END-IF
+           .
+       2100-CONSULTA-PAIS-EXIT. EXIT.
+
+       2110-MUESTRA-TOTAL-PAIS.
+           MOVE WSS-SD-SALDO (WSS-SD-IDX) TO WSS-SALDO-EDITADO
+           DISPLAY 'PAIS: ' WSS-SD-COD-PAIS (WSS-SD-IDX)
+           DISPLAY 'CANTIDAD DE CUENTAS: '
+                    WSS-SD-CANTIDAD (WSS-SD-IDX)
+           DISPLAY 'SALDO TOTAL: ' WSS-SALDO-EDITADO
+                    ' ' WSS-SD-MONEDA (WSS-SD-IDX)
+           .
+       2110-MUESTRA-TOTAL-PAIS-EXIT. EXIT.
+
+       2200-CONSULTA-SUCURSAL.
+           DISPLAY 'CODIGO DE PAIS (3 LETRAS): ' WITH NO ADVANCING
+           ACCEPT WSS-COD-PAIS-BUSCADO
+           DISPLAY 'CODIGO DE SUCURSAL (2 DIGITOS): '
+                    WITH NO ADVANCING
+           ACCEPT WSS-COD-SUC-BUSCADO
+
+           MOVE 0 TO WSS-ENCONTRADO
+           IF WSS-SD-CANT > 0
+               SET WSS-SD-IDX TO 1
+               SEARCH WSS-SD-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WSS-SD-COD-PAIS (WSS-SD-IDX)
+                        = WSS-COD-PAIS-BUSCADO
+                        AND WSS-SD-COD-SUC (WSS-SD-IDX)
+                        = WSS-COD-SUC-BUSCADO
+                       PERFORM 2210-MUESTRA-TOTAL-SUCURSAL
+                       MOVE 1 TO WSS-ENCONTRADO
+               END-SEARCH
+           END-IF
+
+           IF WSS-ENCONTRADO = 0
+               DISPLAY 'SUCURSAL NO ENCONTRADA EN SALDOS.DAT'
+           END-IF
+           .
+       2200-CONSULTA-SUCURSAL-EXIT. EXIT.
+
+       2210-MUESTRA-TOTAL-SUCURSAL.
+           PERFORM 2220-BUSCA-NOMBRE-SUCURSAL
+           MOVE WSS-SD-SALDO (WSS-SD-IDX) TO WSS-SALDO-EDITADO
+           DISPLAY 'PAIS: ' WSS-SD-COD-PAIS (WSS-SD-IDX)
+                    '   SUCURSAL: ' WSS-SD-COD-SUC (WSS-SD-IDX)
+                    ' ' WSS-SUC-NOMBRE-DESC
+           DISPLAY 'CANTIDAD DE CUENTAS: '
+                    WSS-SD-CANTIDAD (WSS-SD-IDX)
+           DISPLAY 'SALDO TOTAL: ' WSS-SALDO-EDITADO
+                    ' ' WSS-SD-MONEDA (WSS-SD-IDX)
+           .
+       2210-MUESTRA-TOTAL-SUCURSAL-EXIT. EXIT.
+
+       2220-BUSCA-NOMBRE-SUCURSAL.
+           MOVE 'SUCURSAL DESCONOCIDA' TO WSS-SUC-NOMBRE-DESC
+           IF WSS-SUC-CANT > 0
+               SET WSS-SUC-IDX TO 1
+               SEARCH WSS-SUC-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WSS-SUC-COD (WSS-SUC-IDX)
+                        = WSS-SD-COD-SUC (WSS-SD-IDX)
+                       MOVE WSS-SUC-NOMBRE (WSS-SUC-IDX)
+                            TO WSS-SUC-NOMBRE-DESC
+               END-SEARCH
+           END-IF
+           .
+       2220-BUSCA-NOMBRE-SUCURSAL-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    TERMINO EL PROGRAMA
+      *-----------------------------------------------------------------*
+       9000-FINALIZAR.
+           DISPLAY 'FIN DE LA CONSULTA'
+           STOP RUN
+           .
+       9000-FINALIZAR-EXIT. EXIT.
