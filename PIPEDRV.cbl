@@ -0,0 +1,216 @@
+      ******************************************************************
+      * Author:    VERONICA ALARCON
+      * Date:      2022-02-04
+      * Purpose:   PASO PREVIO DEL LOTE DE CIERRE. LEE EL VOLCADO CRUDO
+      *            DE CUENTAS (CTASRC.DAT), DONDE CTA-SUCURSAL Y
+      *            CTA-NUM-CUENTA LLEGAN COMO TEXTO ALINEADO A LA
+      *            IZQUIERDA Y SIN COMPLETAR, LLAMA A RUTINA PARA
+      *            RELLENARLOS CON CEROS, Y GRABA EL MAESTRO NORMALIZADO
+      *            CUENTAS.TXT QUE LUEGO PROCESA CORTE2. DE PASO, DEJA
+      *            LOS SALDOS DE CUENTAS.TXT ORDENADOS EN ORDENSAL.DAT
+      *            (VIA ORDENAMIENTO-BURBUJEO) COMO LISTADO DE UTILIDAD
+      *            PARA REVISAR RAPIDO LAS CUENTAS DE MAYOR/MENOR SALDO.
+      * Modificaciones:
+      *   2022-02-18  - EL PROGRAMA DEVUELVE RETURN-CODE AL JOB: 0 SIN
+      *                 NOVEDAD, 4 SI ORDENAMIENTO-BURBUJEO TERMINO CON
+      *                 ERROR (EL MAESTRO CUENTAS.TXT QUEDA IGUAL DE
+      *                 VALIDO, SOLO FALTA EL LISTADO DE UTILIDAD
+      *                 ORDENSAL.DAT) Y 8 SI ESTE PASO ABORTO POR UN
+      *                 ERROR FATAL, PARA QUE EL JCL PUEDA CONDICIONAR
+      *                 LOS PASOS SIGUIENTES AL RESULTADO DE ESTE.
+      *   2022-04-05  - CUENTAS.TXT PASA A INDEXED, CLAVE CTA-PAIS+
+      *                 CTA-SUCURSAL+CTA-NUM-CUENTA (VER CORTE2). CON
+      *                 ACCESS MODE DYNAMIC LA GRABACION NO REQUIERE QUE
+      *                 CTASRC.DAT VENGA ORDENADO POR CLAVE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIPEDRV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+       FILE-CONTROL.
+           SELECT ENTRADA-SRC ASSIGN TO "CTASRC.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ENTRADA-SRC.
+           SELECT SALIDA-CTA ASSIGN TO "cuentas.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-CLAVE-CUENTA
+                   SOURCE IS CTA-PAIS CTA-SUCURSAL CTA-NUM-CUENTA
+           FILE STATUS FS-SALIDA-CTA.
+           SELECT SALIDA-ORDENENT ASSIGN TO "ORDENENT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDA-ORDENENT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-SRC.
+           01  REG-ENTRADA-SRC.
+               05 SRC-PAIS              PIC X(03).
+               05 SRC-SUCURSAL          PIC X(02).
+               05 SRC-SALDO             PIC 9(07)V99.
+               05 SRC-NUM-CUENTA        PIC X(10).
+               05 SRC-NOMBRE-TITULAR    PIC X(30).
+               05 SRC-ESTADO            PIC X(01).
+               05 SRC-FECHA-APERTURA    PIC 9(08).
+               05 SRC-MONEDA            PIC X(03).
+       FD  SALIDA-CTA.
+           01  REG-SALIDA-CTA.
+               COPY CUENTASC.
+       FD  SALIDA-ORDENENT.
+           01  REG-SALIDA-ORDENENT.
+               05 OE-SALDO              PIC S9(10).
+
+      *-----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS.
+           05 FS-ENTRADA-SRC            PIC X(02).
+               88 FS-ENTRADA-SRC-OK             VALUE '00'.
+               88 FS-ENTRADA-SRC-FIN            VALUE '10'.
+           05 FS-SALIDA-CTA             PIC X(02).
+               88 FS-SALIDA-CTA-OK              VALUE '00'.
+           05 FS-SALIDA-ORDENENT        PIC X(02).
+               88 FS-SALIDA-ORDENENT-OK         VALUE '00'.
+
+       01 WSS-VAR.
+           03 WSS-CANT-LEIDAS       PIC 9(05) VALUE 0.
+           03 AREADECOM-RUT.
+               COPY CPY002.
+           03 AREADECOM-ORD.
+               COPY CPY001.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
+           PERFORM 1000-INICIO
+           PERFORM 2000-NORMALIZA-CUENTAS UNTIL FS-ENTRADA-SRC-FIN
+           PERFORM 3000-ORDENA-SALDOS
+           PERFORM 9000-FINAL.
+           STOP RUN.
+
+      *-----------------------------------------------------------------*
+      *    ABRO ENTRADA CRUDA Y EL MAESTRO NORMALIZADO DE SALIDA
+      *-----------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT ENTRADA-SRC
+           IF NOT FS-ENTRADA-SRC-OK
+               DISPLAY 'ERROR APERTURA CTASRC.DAT FS: ' FS-ENTRADA-SRC
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINAL
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SALIDA-CTA
+           IF NOT FS-SALIDA-CTA-OK
+               DISPLAY 'ERROR APERTURA CUENTAS.TXT FS: ' FS-SALIDA-CTA
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINAL
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SALIDA-ORDENENT
+           IF NOT FS-SALIDA-ORDENENT-OK
+               DISPLAY 'ERROR APERTURA ORDENENT.DAT FS: '
+                        FS-SALIDA-ORDENENT
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9000-FINAL
+               STOP RUN
+           END-IF
+
+           READ ENTRADA-SRC
+           IF FS-ENTRADA-SRC-FIN
+               CONTINUE
+           ELSE
+               IF NOT FS-ENTRADA-SRC-OK
+                   DISPLAY 'ERROR LECTURA CTASRC.DAT FS: '
+                            FS-ENTRADA-SRC
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 9000-FINAL
+                   STOP RUN
+               END-IF
+           END-IF
+           .
+       1000-INICIO-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    POR CADA CUENTA CRUDA: COMPLETO SUCURSAL/NUM-CUENTA CON
+      *    CEROS (VIA RUTINA) Y GRABO EL REGISTRO NORMALIZADO
+      *-----------------------------------------------------------------*
+       2000-NORMALIZA-CUENTAS.
+           ADD 1 TO WSS-CANT-LEIDAS
+
+           MOVE SPACES         TO WSS-NUM OF AREADECOM-RUT
+           MOVE SRC-SUCURSAL   TO WSS-NUM OF AREADECOM-RUT (1:2)
+           MOVE 2               TO WSS-LONGITUD OF AREADECOM-RUT
+           CALL 'RUTINA' USING AREADECOM-RUT
+           MOVE WSS-NUM OF AREADECOM-RUT (1:2) TO CTA-SUCURSAL
+
+           MOVE SPACES          TO WSS-NUM OF AREADECOM-RUT
+           MOVE SRC-NUM-CUENTA  TO WSS-NUM OF AREADECOM-RUT (1:10)
+           MOVE 10              TO WSS-LONGITUD OF AREADECOM-RUT
+           CALL 'RUTINA' USING AREADECOM-RUT
+           MOVE WSS-NUM OF AREADECOM-RUT (1:10) TO CTA-NUM-CUENTA
+
+           MOVE SRC-PAIS             TO CTA-PAIS
+           MOVE SRC-SALDO            TO CTA-SALDO
+           MOVE SRC-NOMBRE-TITULAR   TO CTA-NOMBRE-TITULAR
+           MOVE SRC-ESTADO           TO CTA-ESTADO
+           MOVE SRC-FECHA-APERTURA   TO CTA-FECHA-APERTURA
+           MOVE SRC-MONEDA           TO CTA-MONEDA
+
+           WRITE REG-SALIDA-CTA
+           IF NOT FS-SALIDA-CTA-OK
+               DISPLAY 'ERROR ESCRITURA CUENTAS.TXT FS: '
+                        FS-SALIDA-CTA
+           END-IF
+
+      *    ORDENENT.DAT/ORDENAMIENTO-BURBUJEO SON GENERICOS Y SOLO
+      *    MANEJAN ENTEROS: EL LISTADO DE UTILIDAD QUEDA ORDENADO POR
+      *    EL SALDO TRUNCADO A LA UNIDAD, SIN LOS CENTAVOS (EL MOVE NO
+      *    ES ROUNDED, ASI QUE 100.99 QUEDA EN 100, NO EN 101)
+           MOVE CTA-SALDO TO OE-SALDO
+           WRITE REG-SALIDA-ORDENENT
+           IF NOT FS-SALIDA-ORDENENT-OK
+               DISPLAY 'ERROR ESCRITURA ORDENENT.DAT FS: '
+                        FS-SALIDA-ORDENENT
+           END-IF
+
+           READ ENTRADA-SRC
+           IF NOT FS-ENTRADA-SRC-FIN AND NOT FS-ENTRADA-SRC-OK
+               DISPLAY 'ERROR LECTURA CTASRC.DAT FS: ' FS-ENTRADA-SRC
+               MOVE '10' TO FS-ENTRADA-SRC
+           END-IF
+           .
+       2000-NORMALIZA-CUENTAS-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    CIERRO LOS ARCHIVOS DE ESTE PASO Y LLAMO A ORDENAMIENTO-
+      *    BURBUJEO PARA DEJAR ORDENSAL.DAT ORDENADO POR SALDO
+      *-----------------------------------------------------------------*
+       3000-ORDENA-SALDOS.
+           CLOSE ENTRADA-SRC
+           CLOSE SALIDA-CTA
+           CLOSE SALIDA-ORDENENT
+
+           SET CPY001-OK TO TRUE
+           CALL 'ORDENAMIENTO-BURBUJEO' USING AREADECOM-ORD
+           IF CPY001-ERROR
+               DISPLAY 'PIPEDRV: ORDENAMIENTO-BURBUJEO TERMINO CON '
+                        'ERROR'
+               IF RETURN-CODE = 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+           .
+       3000-ORDENA-SALDOS-EXIT. EXIT.
+
+      *-----------------------------------------------------------------*
+      *    INFORMO CANTIDAD DE CUENTAS NORMALIZADAS
+      *-----------------------------------------------------------------*
+       9000-FINAL.
+           DISPLAY '--------------------------------'
+           DISPLAY 'PIPEDRV FINALIZADO'
+           DISPLAY '--------------------------------'
+           DISPLAY '- CUENTAS NORMALIZADAS: ' WSS-CANT-LEIDAS
+           .
+       9000-FINAL-EXIT. EXIT.
