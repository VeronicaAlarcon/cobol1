@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    LAYOUT DE CUENTA - USADO POR CORTE2 (REG-ENTRADA1)
+      *    CTA-NUM-CUENTA/CTA-NOMBRE-TITULAR/CTA-ESTADO/CTA-FECHA-
+      *    APERTURA/CTA-MONEDA AGREGADOS AL FINAL DEL REGISTRO PARA NO
+      *    ALTERAR LAS POSICIONES DE LOS CAMPOS YA EN USO.
+      *    CTA-SALDO PASA A LLEVAR DOS DECIMALES IMPLICITOS (CENTAVOS);
+      *    OCUPA LOS MISMOS 9 BYTES DE ANTES, ASI QUE NO CORRE NINGUN
+      *    CAMPO POSTERIOR.
+      ******************************************************************
+           05 CTA-PAIS             PIC X(03).
+           05 CTA-SUCURSAL         PIC 9(02).
+           05 CTA-SALDO            PIC 9(07)V99.
+           05 CTA-NUM-CUENTA       PIC 9(10).
+           05 CTA-NOMBRE-TITULAR   PIC X(30).
+           05 CTA-ESTADO           PIC X(01).
+               88 CTA-ESTADO-ACTIVA           VALUE 'A'.
+               88 CTA-ESTADO-INACTIVA         VALUE 'I'.
+               88 CTA-ESTADO-BLOQUEADA        VALUE 'B'.
+               88 CTA-ESTADO-CERRADA          VALUE 'C'.
+           05 CTA-FECHA-APERTURA   PIC 9(08).
+           05 CTA-MONEDA           PIC X(03).
